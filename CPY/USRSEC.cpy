@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  USRSEC.cpy
+      *  RECORD LAYOUT FOR USRSEC-FILE (SEC-USER-DATA)
+      *  SHARED BY ALL PROGRAMS THAT OPEN USRSEC-FILE
+      *****************************************************************
+       01 SEC-USER-DATA.
+           05 SEC-USR-ID                 PIC X(08).
+           05 SEC-USR-FNAME              PIC X(20).
+           05 SEC-USR-LNAME              PIC X(20).
+           05 SEC-USR-PWD                PIC X(08).
+           05 SEC-USR-TYPE               PIC X(01).
+              88 SEC-USR-TYPE-ADMIN         VALUE 'A'.
+              88 SEC-USR-TYPE-USER          VALUE 'U'.
+           05 SEC-USR-FILLER             PIC X(23).
+           05 SEC-USR-FILLER-R REDEFINES SEC-USR-FILLER.
+              10 SEC-USR-STATUS          PIC X(01).
+                 88 SEC-USR-ACTIVE          VALUE 'A'.
+                 88 SEC-USR-INACTIVE        VALUE 'I'.
+              10 FILLER                  PIC X(22).
