@@ -0,0 +1,72 @@
+      *****************************************************************
+      *  COUSR0A.cpy
+      *  SYMBOLIC MAP FOR MAPSET COUSR00, MAP COUSR0A - USER SECURITY
+      *  MAINTENANCE SCREEN.  GENERATED BY HAND TO MATCH THE LAYOUT
+      *  BMS ASSEMBLY WOULD PRODUCE FOR THE COUSR00 MAPSET.
+      *****************************************************************
+       01  COUSR0AI.
+           02  FILLER                PIC X(12).
+           02  USRIDL                COMP PIC S9(4).
+           02  USRIDF                PIC X.
+           02  FILLER REDEFINES USRIDF.
+               03  USRIDA            PIC X.
+           02  USRIDI                PIC X(8).
+
+           02  FNAMEL                COMP PIC S9(4).
+           02  FNAMEF                PIC X.
+           02  FILLER REDEFINES FNAMEF.
+               03  FNAMEA            PIC X.
+           02  FNAMEI                PIC X(20).
+
+           02  LNAMEL                COMP PIC S9(4).
+           02  LNAMEF                PIC X.
+           02  FILLER REDEFINES LNAMEF.
+               03  LNAMEA            PIC X.
+           02  LNAMEI                PIC X(20).
+
+           02  PWDL                  COMP PIC S9(4).
+           02  PWDF                  PIC X.
+           02  FILLER REDEFINES PWDF.
+               03  PWDA              PIC X.
+           02  PWDI                  PIC X(8).
+
+           02  UTYPEL                COMP PIC S9(4).
+           02  UTYPEF                PIC X.
+           02  FILLER REDEFINES UTYPEF.
+               03  UTYPEA            PIC X.
+           02  UTYPEI                PIC X(1).
+
+           02  STATL                 COMP PIC S9(4).
+           02  STATF                 PIC X.
+           02  FILLER REDEFINES STATF.
+               03  STATA             PIC X.
+           02  STATI                 PIC X(1).
+
+           02  ERRMSGL               COMP PIC S9(4).
+           02  ERRMSGF               PIC X.
+           02  FILLER REDEFINES ERRMSGF.
+               03  ERRMSGA           PIC X.
+           02  ERRMSGI               PIC X(78).
+
+       01  COUSR0AO REDEFINES COUSR0AI.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  USRIDO                PIC X(8).
+
+           02  FILLER                PIC X(3).
+           02  FNAMEO                PIC X(20).
+
+           02  FILLER                PIC X(3).
+           02  LNAMEO                PIC X(20).
+
+           02  FILLER                PIC X(3).
+           02  PWDO                  PIC X(8).
+
+           02  FILLER                PIC X(3).
+           02  UTYPEO                PIC X(1).
+
+           02  FILLER                PIC X(3).
+           02  STATO                 PIC X(1).
+
+           02  FILLER                PIC X(3).
+           02  ERRMSGO               PIC X(78).
