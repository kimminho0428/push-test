@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CARDDEMO-COMMAREA.cpy
+      *  COMMUNICATION AREA PASSED BETWEEN ALL ONLINE (CICS)
+      *  TRANSACTIONS IN THIS SYSTEM.  POPULATED AT SIGN-ON WITH THE
+      *  OPERATOR'S USER ID AND SECURITY TYPE (SEC-USR-TYPE) SO EACH
+      *  TRANSACTION CAN ENFORCE ITS OWN AUTHORIZATION RULES WITHOUT
+      *  RE-READING USRSEC-FILE.
+      *****************************************************************
+       01  CARDDEMO-COMMAREA.
+           05  CDEMO-USR-ID                  PIC X(08).
+           05  CDEMO-USR-TYPE                PIC X(01).
+               88  CDEMO-USR-TYPE-ADMIN          VALUE 'A'.
+               88  CDEMO-USR-TYPE-USER           VALUE 'U'.
+           05  CDEMO-FROM-TRANID             PIC X(04).
+           05  CDEMO-FROM-PROGRAM            PIC X(08).
+           05  FILLER                        PIC X(50).
