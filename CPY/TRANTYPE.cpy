@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  TRANTYPE.cpy
+      *  RECORD LAYOUT FOR TRANTYPE FILE (TRAN-TYPE-RECORD)
+      *  REFERENCE TABLE OF VALID TRAN-TYPE-CD / TRAN-CAT-CD PAIRS.
+      *  SHARED BY ALL PROGRAMS THAT OPEN TRANTYPE-FILE.
+      *****************************************************************
+       01  TRAN-TYPE-RECORD.
+           05  TT-TRAN-TYPE-KEY.
+               10  TT-TRAN-TYPE-CD               PIC X(02).
+               10  TT-TRAN-CAT-CD                PIC 9(04).
+           05  TT-TRAN-TYPE-DESC                 PIC X(30).
+           05  TT-CASH-ADVANCE-IND               PIC X(01).
+               88  TT-IS-CASH-ADVANCE               VALUE 'Y'.
+               88  TT-IS-NOT-CASH-ADVANCE           VALUE 'N'.
+           05  TT-ACTIVE-STATUS                  PIC X(01).
+               88  TT-TYPE-ACTIVE                   VALUE 'A'.
+               88  TT-TYPE-INACTIVE                  VALUE 'I'.
+           05  FILLER                            PIC X(22).
