@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  XREFREC.cpy
+      *  RECORD LAYOUT FOR XREFFILE (CARD-XREF-RECORD)
+      *  SHARED BY ALL PROGRAMS THAT OPEN XREF-FILE
+      *****************************************************************
+       01  CARD-XREF-RECORD.
+           05  XREF-CARD-NUM                     PIC X(16).
+           05  XREF-CUST-ID                      PIC 9(09).
+           05  XREF-ACCT-ID                      PIC 9(11).
+           05  FILLER                            PIC X(14).
