@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  RESTART.cpy
+      *  RECORD LAYOUT FOR THE BATCH RESTART/CHECKPOINT FILE.
+      *  ONE RECORD PER JOB-STEP, KEYED BY RESTART-JOB-ID, HOLDING THE
+      *  LAST KEY SUCCESSFULLY COMMITTED SO A RE-RUN CAN SKIP FORWARD
+      *  INSTEAD OF REPROCESSING THE FILE FROM THE FIRST RECORD.
+      *****************************************************************
+       01  RESTART-RECORD.
+           05  RESTART-JOB-ID                    PIC X(08).
+           05  RESTART-LAST-KEY                   PIC X(16).
+           05  RESTART-REC-COUNT                  PIC 9(09) COMP.
+           05  RESTART-LAST-CHKPT-TS              PIC X(26).
+           05  FILLER                             PIC X(21).
