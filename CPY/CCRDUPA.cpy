@@ -0,0 +1,63 @@
+      *****************************************************************
+      *  CCRDUPA.cpy
+      *  SYMBOLIC MAP FOR MAPSET CCRDUP0, MAP CCRDUPA - CARD INQUIRY/
+      *  UPDATE SCREEN.  GENERATED BY HAND TO MATCH THE LAYOUT BMS
+      *  ASSEMBLY WOULD PRODUCE FOR THE CCRDUP0 MAPSET.
+      *****************************************************************
+       01  CCRDUPAI.
+           02  FILLER                PIC X(12).
+           02  CRDNUML               COMP PIC S9(4).
+           02  CRDNUMF               PIC X.
+           02  FILLER REDEFINES CRDNUMF.
+               03  CRDNUMA           PIC X.
+           02  CRDNUMI               PIC X(16).
+
+           02  ACCTIDL               COMP PIC S9(4).
+           02  ACCTIDF               PIC X.
+           02  FILLER REDEFINES ACCTIDF.
+               03  ACCTIDA           PIC X.
+           02  ACCTIDI               PIC 9(11).
+
+           02  EMBNAML               COMP PIC S9(4).
+           02  EMBNAMF               PIC X.
+           02  FILLER REDEFINES EMBNAMF.
+               03  EMBNAMA           PIC X.
+           02  EMBNAMI               PIC X(50).
+
+           02  EXPDTL                COMP PIC S9(4).
+           02  EXPDTF                PIC X.
+           02  FILLER REDEFINES EXPDTF.
+               03  EXPDTA            PIC X.
+           02  EXPDTI                PIC X(10).
+
+           02  ACTSTL                COMP PIC S9(4).
+           02  ACTSTF                PIC X.
+           02  FILLER REDEFINES ACTSTF.
+               03  ACTSTA            PIC X.
+           02  ACTSTI                PIC X(1).
+
+           02  ERRMSGL               COMP PIC S9(4).
+           02  ERRMSGF               PIC X.
+           02  FILLER REDEFINES ERRMSGF.
+               03  ERRMSGA           PIC X.
+           02  ERRMSGI               PIC X(78).
+
+       01  CCRDUPAO REDEFINES CCRDUPAI.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  CRDNUMO               PIC X(16).
+
+           02  FILLER                PIC X(3).
+           02  ACCTIDO               PIC 9(11).
+
+           02  FILLER                PIC X(3).
+           02  EMBNAMO               PIC X(50).
+
+           02  FILLER                PIC X(3).
+           02  EXPDTO                PIC X(10).
+
+           02  FILLER                PIC X(3).
+           02  ACTSTO                PIC X(1).
+
+           02  FILLER                PIC X(3).
+           02  ERRMSGO               PIC X(78).
