@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT04C.
+       AUTHOR.        AWS.
+       DATE-WRITTEN.  02/10/2024.
+       DATE-COMPILED. 02/10/2024.
+
+      *****************************************************************
+      *  MODIFICATION LOG
+      *  DATE       INIT  DESCRIPTION
+      *  02/10/2024 AWS   INITIAL VERSION - MONTH-END FINANCE CHARGE
+      *                   CALCULATION AGAINST ACCOUNT CYCLE TOTALS.
+      *  07/02/2024 AWS   TRAN-ID FOR THE FINANCE CHARGE NOW ENDS IN
+      *                   PART OF THE RUN'S OWN TIMESTAMP INSTEAD OF A
+      *                   WORKING-STORAGE ORDINAL THAT RESET TO ZERO ON
+      *                   EVERY EXECUTION - THE OLD KEY REPEATED, TRAN-
+      *                   FOR-TRAN, ACROSS ANY TWO RUNS THAT CHARGED THE
+      *                   SAME ACCOUNTS, WHICH IS THE NORMAL CASE MONTH
+      *                   TO MONTH, AND ABENDED THE SECOND RUN ON THE
+      *                   FIRST DUPLICATE KEY.
+      *  07/03/2024 AWS   1100-LOAD-XREF-TABLE NOW COUNTS AND WARNS ON
+      *                   XREF ENTRIES DROPPED ONCE THE 50000-ENTRY
+      *                   TABLE FILLS, MATCHING THE SAME FIX MADE TO
+      *                   CBSTM01C'S IDENTICAL IN-MEMORY TABLE.  ALSO,
+      *                   AN ACCOUNT WITH NO CARD IN THE XREF TABLE NO
+      *                   LONGER POSTS ITS FINANCE CHARGE WITH A BLANK
+      *                   TRAN-CARD-NUM UNREMARKED - THE RUN NOW COUNTS
+      *                   AND WARNS ON THESE SO AN OPERATOR CAN SEE
+      *                   THAT THE TRANSACTION WILL NOT SURFACE ON ANY
+      *                   CBSTM01C STATEMENT, SINCE STATEMENTS ARE
+      *                   MATCHED TO TRANSACTIONS VIA TRAN-CARD-NUM.
+      *****************************************************************
+      *  THIS PROGRAM RUNS AT MONTH END.  FOR EVERY ACTIVE ACCOUNT ON
+      *  ACCTFILE IT NETS ACCT-CURR-CYC-DEBIT AGAINST ACCT-CURR-CYC-
+      *  CREDIT AND, WHEN THE ACCOUNT CARRIES A BALANCE FORWARD AND
+      *  HAS A CREDIT LIMIT ON FILE, APPLIES THE MONTHLY FINANCE RATE
+      *  TO PRODUCE A FINANCE CHARGE.  THE CHARGE IS POSTED AS A NEW
+      *  TRAN-RECORD ON TRANFILE (TRAN-TYPE-CD OF '04') AND ADDED TO
+      *  ACCT-CURR-BAL.  THE CYCLE-TO-DATE TOTALS ARE THEN RESET TO
+      *  ZERO SO THE NEXT BILLING CYCLE STARTS CLEAN.
+      *
+      *  A REPRESENTATIVE CARD NUMBER FOR THE INTEREST TRANSACTION IS
+      *  OBTAINED FROM AN IN-MEMORY TABLE OF XREFFILE ENTRIES LOADED
+      *  AT INITIALIZATION, SINCE XREFFILE IS KEYED BY CARD NUMBER,
+      *  NOT BY ACCOUNT ID.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS ACCT-ID
+                  FILE STATUS  IS ACCT-FILE-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS XREF-CARD-NUM
+                  FILE STATUS  IS XREF-FILE-STATUS.
+
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS TRAN-ID
+                  FILE STATUS  IS TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE-FILE.
+           COPY ACCTREC.
+
+       FD  XREF-FILE.
+           COPY XREFREC.
+
+       FD  TRANSACT-FILE.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       77  ACCT-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  ACCT-FILE-STATUS-OK          VALUE '00'.
+           88  ACCT-FILE-STATUS-EOF         VALUE '10'.
+       77  XREF-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  XREF-FILE-STATUS-OK          VALUE '00'.
+           88  XREF-FILE-STATUS-EOF         VALUE '10'.
+       77  TRAN-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  TRAN-FILE-STATUS-OK          VALUE '00'.
+
+       77  END-OF-ACCT-FILE-SW          PIC X(01) VALUE 'N'.
+           88  END-OF-ACCT-FILE             VALUE 'Y'.
+
+       77  MONTHLY-INT-RATE             PIC V9(04) VALUE 0.0150.
+
+       77  NET-CYCLE-AMT                PIC S9(10)V99 VALUE ZERO.
+       77  FINANCE-CHARGE-AMT           PIC S9(09)V99 VALUE ZERO.
+
+       77  ACCOUNTS-READ                PIC 9(09) COMP VALUE ZERO.
+       77  ACCOUNTS-CHARGED             PIC 9(09) COMP VALUE ZERO.
+       77  TOTAL-FINANCE-CHARGES        PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       77  CURRENT-DATE-YYYYMMDD        PIC 9(08) VALUE ZERO.
+       77  CURRENT-TIME-HHMMSSCC        PIC 9(08) VALUE ZERO.
+       77  TIMESTAMP-VALUE              PIC X(26) VALUE SPACES.
+
+       77  ABEND-MESSAGE                PIC X(60) VALUE SPACES.
+
+       77  XREF-TABLE-FULL-SW           PIC X(01) VALUE 'N'.
+           88  XREF-TABLE-FULL              VALUE 'Y'.
+       77  XREF-ENTRIES-DROPPED         PIC 9(07) COMP VALUE ZERO.
+
+       77  ACCT-NO-CARD-SW              PIC X(01) VALUE 'N'.
+           88  ACCT-NO-CARD-FOUND           VALUE 'Y'.
+       77  ACCTS-CHARGED-NO-CARD        PIC 9(07) COMP VALUE ZERO.
+
+      *****************************************************************
+      *  IN-MEMORY XREF TABLE - LOADED ONCE, SEARCHED BY ACCOUNT ID
+      *****************************************************************
+       01  XREF-TABLE-CONTROL.
+           05  XREF-TABLE-COUNT         PIC 9(05) VALUE ZERO.
+       01  XREF-TABLE.
+           05  XREF-TABLE-ENTRY  OCCURS 0 TO 50000 TIMES
+                                  DEPENDING ON XREF-TABLE-COUNT
+                                  INDEXED BY XREF-TABLE-IDX.
+               10  XT-CARD-NUM          PIC X(16).
+               10  XT-ACCT-ID           PIC 9(11).
+
+       01  FOUND-CARD-NUM               PIC X(16).
+       01  CARD-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  CARD-FOUND                   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCT    THRU 2000-EXIT
+                   UNTIL END-OF-ACCT-FILE.
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *  1000-INITIALIZE - OPEN FILES, LOAD XREF TABLE, PRIME READ
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN I-O    ACCTFILE-FILE.
+           IF NOT ACCT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING ACCTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  XREF-FILE.
+           IF NOT XREF-FILE-STATUS-OK
+               MOVE 'ERROR OPENING XREFFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN I-O    TRANSACT-FILE.
+           IF NOT TRAN-FILE-STATUS-OK
+               MOVE 'ERROR OPENING TRANFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           PERFORM 1100-LOAD-XREF-TABLE THRU 1100-EXIT.
+
+           PERFORM 2100-READ-NEXT-ACCT  THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-LOAD-XREF-TABLE - PRELOAD CARD/ACCOUNT PAIRS INTO MEMORY
+      *****************************************************************
+       1100-LOAD-XREF-TABLE.
+           READ XREF-FILE
+               AT END
+                   MOVE '10' TO XREF-FILE-STATUS
+           END-READ.
+           PERFORM UNTIL XREF-FILE-STATUS-EOF
+               IF XREF-TABLE-COUNT < 50000
+                   ADD 1 TO XREF-TABLE-COUNT
+                   MOVE XREF-CARD-NUM
+                       TO XT-CARD-NUM (XREF-TABLE-COUNT)
+                   MOVE XREF-ACCT-ID
+                       TO XT-ACCT-ID (XREF-TABLE-COUNT)
+               ELSE
+                   ADD 1 TO XREF-ENTRIES-DROPPED
+                   IF NOT XREF-TABLE-FULL
+                       MOVE 'Y' TO XREF-TABLE-FULL-SW
+                       DISPLAY 'CBACT04C - WARNING: XREF TABLE FULL '
+                               'AT 50000 ENTRIES, REMAINING CARD/'
+                               'ACCOUNT PAIRS WILL BE DROPPED'
+                   END-IF
+               END-IF
+               READ XREF-FILE
+                   AT END
+                       MOVE '10' TO XREF-FILE-STATUS
+               END-READ
+           END-PERFORM.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-ACCT - EVALUATE ONE ACCOUNT FOR FINANCE CHARGE
+      *****************************************************************
+       2000-PROCESS-ACCT.
+           IF ACCT-ACTIVE-STATUS = 'Y'
+               PERFORM 2200-CALC-INTEREST THRU 2200-EXIT
+           END-IF.
+           PERFORM 2100-READ-NEXT-ACCT  THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-NEXT-ACCT - SEQUENTIAL READ OF ACCTFILE
+      *****************************************************************
+       2100-READ-NEXT-ACCT.
+           READ ACCTFILE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-ACCT-FILE-SW
+               NOT AT END
+                   ADD 1 TO ACCOUNTS-READ
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-CALC-INTEREST - NET THE CYCLE TOTALS AND APPLY THE RATE
+      *****************************************************************
+       2200-CALC-INTEREST.
+           COMPUTE NET-CYCLE-AMT =
+                   ACCT-CURR-CYC-DEBIT - ACCT-CURR-CYC-CREDIT.
+
+           IF NET-CYCLE-AMT > ZERO AND ACCT-CREDIT-LIMIT > ZERO
+               COMPUTE FINANCE-CHARGE-AMT ROUNDED =
+                       NET-CYCLE-AMT * MONTHLY-INT-RATE
+               IF FINANCE-CHARGE-AMT > ZERO
+                   PERFORM 2300-POST-INTEREST-TRAN THRU 2300-EXIT
+               END-IF
+           END-IF.
+
+           MOVE ZERO TO ACCT-CURR-CYC-CREDIT.
+           MOVE ZERO TO ACCT-CURR-CYC-DEBIT.
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'ERROR REWRITING ACCTFILE' TO ABEND-MESSAGE
+                   PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-REWRITE.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2300-POST-INTEREST-TRAN - WRITE THE FINANCE CHARGE TRANSACTION
+      *****************************************************************
+       2300-POST-INTEREST-TRAN.
+           PERFORM 2350-FIND-CARD-FOR-ACCT THRU 2350-EXIT.
+           PERFORM 1500-BUILD-TIMESTAMP    THRU 1500-EXIT.
+
+           MOVE SPACES              TO TRAN-RECORD.
+           STRING 'IN'                          DELIMITED BY SIZE
+                  ACCT-ID                       DELIMITED BY SIZE
+                  CURRENT-TIME-HHMMSSCC (6:3)   DELIMITED BY SIZE
+                  INTO TRAN-ID.
+           MOVE '04'                 TO TRAN-TYPE-CD.
+           MOVE 0001                 TO TRAN-CAT-CD.
+           MOVE 'SYSTEM'             TO TRAN-SOURCE.
+           MOVE 'MONTHLY FINANCE CHARGE' TO TRAN-DESC.
+           MOVE FINANCE-CHARGE-AMT   TO TRAN-AMT.
+           MOVE ZERO                 TO TRAN-MERCHANT-ID.
+           MOVE SPACES               TO TRAN-MERCHANT-NAME.
+           MOVE SPACES               TO TRAN-MERCHANT-CITY.
+           MOVE SPACES               TO TRAN-MERCHANT-ZIP.
+           IF CARD-FOUND
+               MOVE FOUND-CARD-NUM   TO TRAN-CARD-NUM
+           ELSE
+               MOVE SPACES           TO TRAN-CARD-NUM
+               ADD 1 TO ACCTS-CHARGED-NO-CARD
+               IF NOT ACCT-NO-CARD-FOUND
+                   MOVE 'Y' TO ACCT-NO-CARD-SW
+                   DISPLAY 'CBACT04C - WARNING: ACCT-ID ' ACCT-ID
+                           ' HAS NO LINKED CARD IN THE XREF TABLE - '
+                           'ITS FINANCE CHARGE WILL NOT APPEAR ON '
+                           'ANY STATEMENT'
+               END-IF
+           END-IF.
+           MOVE TIMESTAMP-VALUE      TO TRAN-ORIG-TS.
+           MOVE TIMESTAMP-VALUE      TO TRAN-PROC-TS.
+
+           WRITE TRAN-RECORD
+               INVALID KEY
+                   MOVE 'ERROR WRITING TRANFILE' TO ABEND-MESSAGE
+                   PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-WRITE.
+
+           ADD FINANCE-CHARGE-AMT TO ACCT-CURR-BAL.
+           ADD 1 TO ACCOUNTS-CHARGED.
+           ADD FINANCE-CHARGE-AMT TO TOTAL-FINANCE-CHARGES.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2350-FIND-CARD-FOR-ACCT - LINEAR SEARCH OF THE XREF TABLE
+      *****************************************************************
+       2350-FIND-CARD-FOR-ACCT.
+           MOVE 'N' TO CARD-FOUND-SW.
+           MOVE SPACES TO FOUND-CARD-NUM.
+           SET XREF-TABLE-IDX TO 1.
+           SEARCH XREF-TABLE-ENTRY
+               AT END
+                   MOVE 'N' TO CARD-FOUND-SW
+               WHEN XT-ACCT-ID (XREF-TABLE-IDX) = ACCT-ID
+                   MOVE 'Y' TO CARD-FOUND-SW
+                   MOVE XT-CARD-NUM (XREF-TABLE-IDX)
+                       TO FOUND-CARD-NUM
+           END-SEARCH.
+       2350-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1500-BUILD-TIMESTAMP - FORMAT A DB2-STYLE TIMESTAMP STRING
+      *****************************************************************
+       1500-BUILD-TIMESTAMP.
+           ACCEPT CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-HHMMSSCC FROM TIME.
+           STRING CURRENT-DATE-YYYYMMDD (1:4) '-'
+                  CURRENT-DATE-YYYYMMDD (5:2) '-'
+                  CURRENT-DATE-YYYYMMDD (7:2) '-'
+                  CURRENT-TIME-HHMMSSCC (1:2) '.'
+                  CURRENT-TIME-HHMMSSCC (3:2) '.'
+                  CURRENT-TIME-HHMMSSCC (5:2) '.'
+                  CURRENT-TIME-HHMMSSCC (7:2) '0000'
+                  INTO TIMESTAMP-VALUE.
+       1500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-FINALIZE - CLOSE FILES AND REPORT RUN TOTALS
+      *****************************************************************
+       3000-FINALIZE.
+           CLOSE ACCTFILE-FILE.
+           CLOSE XREF-FILE.
+           CLOSE TRANSACT-FILE.
+
+           DISPLAY 'CBACT04C - INTEREST CALCULATION COMPLETE'.
+           DISPLAY 'ACCOUNTS READ           : ' ACCOUNTS-READ.
+           DISPLAY 'ACCOUNTS CHARGED        : ' ACCOUNTS-CHARGED.
+           DISPLAY 'TOTAL FINANCE CHARGES   : ' TOTAL-FINANCE-CHARGES.
+           IF XREF-TABLE-FULL
+               DISPLAY 'XREF ENTRIES DROPPED    : ' XREF-ENTRIES-DROPPED
+           END-IF.
+           IF ACCT-NO-CARD-FOUND
+               DISPLAY 'ACCTS CHARGED, NO CARD  : '
+                       ACCTS-CHARGED-NO-CARD
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9999-ABEND-PROGRAM - FATAL I/O ERROR, TERMINATE THE RUN
+      *****************************************************************
+       9999-ABEND-PROGRAM.
+           DISPLAY 'CBACT04C - ABENDING: ' ABEND-MESSAGE.
+           DISPLAY 'ACCT-FILE-STATUS: ' ACCT-FILE-STATUS.
+           DISPLAY 'XREF-FILE-STATUS: ' XREF-FILE-STATUS.
+           DISPLAY 'TRAN-FILE-STATUS: ' TRAN-FILE-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
