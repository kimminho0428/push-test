@@ -0,0 +1,689 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSTM01C.
+       AUTHOR.        AWS.
+       DATE-WRITTEN.  05/20/2024.
+       DATE-COMPILED. 05/20/2024.
+
+      *****************************************************************
+      *  MODIFICATION LOG
+      *  DATE       INIT  DESCRIPTION
+      *  05/20/2024 AWS   INITIAL VERSION - CUSTOMER STATEMENT PRINT
+      *                   BATCH.
+      *  07/02/2024 AWS   THE XREF TABLE (50000 ENTRIES) AND A
+      *                   CUSTOMER'S DISTINCT-ACCOUNT LIST (20 ENTRIES)
+      *                   NOW LOG A WARNING AND COUNT WHAT THEY DROP
+      *                   ONCE FULL, INSTEAD OF SILENTLY LOSING
+      *                   ACCOUNTS OFF A CUSTOMER-FACING STATEMENT RUN.
+      *  07/03/2024 AWS   3100-SELECT-TRAN NOW COUNTS AND WARNS ON A
+      *                   TRANFILE RECORD THAT DOES NOT MATCH ANY XREF
+      *                   ENTRY, INSTEAD OF SILENTLY OMITTING IT FROM
+      *                   THE STATEMENT RUN.
+      *****************************************************************
+      *  THIS PROGRAM PRINTS ONE STATEMENT PER CUST-ID, LISTING EACH
+      *  ACCOUNT LINKED TO THE CUSTOMER THROUGH XREFFILE ALONG WITH
+      *  ITS CURRENT BALANCE AND CREDIT LIMIT FROM ACCTFILE, FOLLOWED
+      *  BY EVERY TRANFILE TRANSACTION POSTED TO THAT ACCOUNT DURING
+      *  THE BILLING PERIOD.
+      *
+      *  THE BILLING PERIOD (BEGIN-DATE, END-DATE, EACH YYYYMMDD) IS
+      *  SUPPLIED AS A 16-BYTE PARAMETER CARD ON SYSIN.  WHEN NO
+      *  PARAMETER IS SUPPLIED THE PERIOD DEFAULTS TO MONTH-TO-DATE.
+      *
+      *  BECAUSE XREFFILE IS KEYED BY CARD NUMBER AND TRANFILE CARRIES
+      *  ONLY THE CARD NUMBER (NOT THE ACCOUNT ID), THE PROGRAM RUNS
+      *  IN THREE PASSES:
+      *    1. XREFFILE IS LOADED ENTIRELY INTO AN IN-MEMORY TABLE.
+      *    2. TRANFILE IS SCANNED ONCE; EVERY TRANSACTION THAT MAPS TO
+      *       AN ACCOUNT AND FALLS IN THE BILLING PERIOD IS WRITTEN TO
+      *       A WORK FILE KEYED BY ACCOUNT ID / TRANSACTION ID.
+      *    3. CUSTFILE IS SCANNED; FOR EACH CUSTOMER'S ACCOUNT(S) THE
+      *       WORK FILE IS BROWSED TO PRINT THE PERIOD'S ACTIVITY.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE-FILE ASSIGN TO   CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS CUST-ID
+                  FILE STATUS  IS CUST-FILE-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS XREF-CARD-NUM
+                  FILE STATUS  IS XREF-FILE-STATUS.
+
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS ACCT-ID
+                  FILE STATUS  IS ACCT-FILE-STATUS.
+
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS TRAN-ID
+                  FILE STATUS  IS TRAN-FILE-STATUS.
+
+           SELECT WORK-STMT-FILE ASSIGN TO WSTMTWRK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS WST-KEY
+                  FILE STATUS  IS WORK-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO   RPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE-FILE.
+           COPY CUSTREC.
+
+       FD  XREF-FILE.
+           COPY XREFREC.
+
+       FD  ACCTFILE-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACT-FILE.
+           COPY TRANREC.
+
+       FD  WORK-STMT-FILE.
+       01  WORK-STMT-RECORD.
+           05  WST-KEY.
+               10  WST-ACCT-ID           PIC 9(11).
+               10  WST-TRAN-ID           PIC X(16).
+           05  WST-TRAN-DESC             PIC X(100).
+           05  WST-TRAN-AMT              PIC S9(09)V99.
+           05  WST-TRAN-PROC-TS          PIC X(26).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       77  CUST-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  CUST-FILE-STATUS-OK          VALUE '00'.
+           88  CUST-FILE-STATUS-EOF         VALUE '10'.
+       77  XREF-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  XREF-FILE-STATUS-OK          VALUE '00'.
+           88  XREF-FILE-STATUS-EOF         VALUE '10'.
+       77  ACCT-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  ACCT-FILE-STATUS-OK          VALUE '00'.
+       77  TRAN-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  TRAN-FILE-STATUS-OK          VALUE '00'.
+           88  TRAN-FILE-STATUS-EOF         VALUE '10'.
+       77  WORK-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  WORK-FILE-STATUS-OK          VALUE '00'.
+           88  WORK-FILE-STATUS-EOF         VALUE '10'.
+       77  RPT-FILE-STATUS              PIC X(02) VALUE '00'.
+           88  RPT-FILE-STATUS-OK           VALUE '00'.
+
+       77  END-OF-CUST-FILE-SW          PIC X(01) VALUE 'N'.
+           88  END-OF-CUST-FILE             VALUE 'Y'.
+       77  END-OF-WORK-FILE-SW          PIC X(01) VALUE 'N'.
+           88  END-OF-WORK-FILE             VALUE 'Y'.
+       77  ACCT-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  ACCT-FOUND                   VALUE 'Y'.
+       77  WORK-STARTBR-OK-SW           PIC X(01) VALUE 'N'.
+           88  WORK-STARTBR-OK              VALUE 'Y'.
+
+       77  CUSTOMERS-READ               PIC 9(09) COMP VALUE ZERO.
+       77  STATEMENTS-PRINTED           PIC 9(09) COMP VALUE ZERO.
+       77  TRAN-RECORDS-SELECTED        PIC 9(09) COMP VALUE ZERO.
+
+       77  XREF-TABLE-FULL-SW           PIC X(01) VALUE 'N'.
+           88  XREF-TABLE-FULL              VALUE 'Y'.
+       77  XREF-ENTRIES-DROPPED         PIC 9(07) COMP VALUE ZERO.
+
+       77  STMT-ACCT-TABLE-FULL-SW      PIC X(01) VALUE 'N'.
+           88  STMT-ACCT-TABLE-FULL         VALUE 'Y'.
+       77  STMT-ACCTS-DROPPED           PIC 9(05) COMP VALUE ZERO.
+
+       77  TRAN-UNMATCHED-SW            PIC X(01) VALUE 'N'.
+           88  TRAN-UNMATCHED-FOUND         VALUE 'Y'.
+       77  TRAN-UNMATCHED-DROPPED       PIC 9(07) COMP VALUE ZERO.
+
+       77  STMT-PERIOD-PARM             PIC X(16) VALUE SPACES.
+       77  STMT-BEGIN-DATE              PIC 9(08) VALUE ZERO.
+       77  STMT-END-DATE                PIC 9(08) VALUE ZERO.
+       77  TODAY-YYYYMMDD                PIC 9(08) VALUE ZERO.
+       77  TRAN-PROC-DATE                PIC 9(08) VALUE ZERO.
+
+       77  LINE-COUNT                   PIC 9(03) VALUE 99.
+       77  PAGE-COUNT                   PIC 9(05) VALUE ZERO.
+       77  MAX-LINES-PER-PAGE           PIC 9(03) VALUE 60.
+
+       77  ABEND-MESSAGE                PIC X(60) VALUE SPACES.
+       77  STMT-ACCT-TOTAL              PIC S9(09)V99 VALUE ZERO.
+
+      *****************************************************************
+      *  IN-MEMORY XREF TABLE - LOADED ONCE, SEARCHED BY CUST-ID
+      *****************************************************************
+       01  XREF-TABLE-CONTROL.
+           05  XREF-TABLE-COUNT         PIC 9(05) VALUE ZERO.
+       01  XREF-TABLE.
+           05  XREF-TABLE-ENTRY  OCCURS 0 TO 50000 TIMES
+                                  DEPENDING ON XREF-TABLE-COUNT
+                                  INDEXED BY XREF-TABLE-IDX.
+               10  XT-CARD-NUM          PIC X(16).
+               10  XT-CUST-ID           PIC 9(09).
+               10  XT-ACCT-ID           PIC 9(11).
+
+      *****************************************************************
+      *  DISTINCT ACCOUNTS FOUND FOR THE CUSTOMER CURRENTLY BEING
+      *  STATEMENTED
+      *****************************************************************
+       01  STMT-ACCT-CONTROL.
+           05  STMT-ACCT-COUNT          PIC 9(03) VALUE ZERO.
+       01  STMT-ACCT-TABLE.
+           05  STMT-ACCT-ENTRY   OCCURS 20 TIMES
+                                  INDEXED BY STMT-ACCT-IDX.
+               10  STMT-ACCT-ID         PIC 9(11).
+
+       01  HEADING-LINE-1.
+           05  FILLER                   PIC X(01) VALUE '1'.
+           05  FILLER                   PIC X(132) VALUE
+               'CARD PROCESSING SYSTEM - CUSTOMER STATEMENT'.
+
+       01  HEADING-LINE-2.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(10) VALUE 'CUST ID: '.
+           05  HL2-CUST-ID              PIC 9(09).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  HL2-CUST-NAME            PIC X(60).
+           05  FILLER                   PIC X(50) VALUE SPACES.
+
+       01  ADDRESS-LINE-1.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  AL1-ADDR-LINE-1          PIC X(50).
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  ADDRESS-LINE-2.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  AL2-ADDR-CITY-ST-ZIP     PIC X(70).
+           05  FILLER                   PIC X(62) VALUE SPACES.
+
+       01  ACCOUNT-HEADING-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(12) VALUE 'ACCOUNT ID:'.
+           05  AHL-ACCT-ID              PIC 9(11).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  FILLER                   PIC X(14) VALUE 'CURR BALANCE:'.
+           05  AHL-CURR-BAL             PIC ---,---,--9.99.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE 'CREDIT LIMIT:'.
+           05  AHL-CREDIT-LIMIT         PIC ---,---,--9.99.
+           05  FILLER                   PIC X(15) VALUE SPACES.
+
+       01  TRAN-HEADING-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(16) VALUE 'TRAN ID'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE 'PROC DATE'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(30) VALUE 'DESCRIPTION'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(15) VALUE 'AMOUNT'.
+           05  FILLER                   PIC X(53) VALUE SPACES.
+
+       01  TRAN-DETAIL-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  TDL-TRAN-ID              PIC X(16).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  TDL-PROC-DATE            PIC X(10).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  TDL-DESC                 PIC X(30).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  TDL-AMOUNT               PIC ---,---,--9.99.
+           05  FILLER                   PIC X(50) VALUE SPACES.
+
+       01  ACCOUNT-TOTAL-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(30) VALUE
+               'TOTAL ACTIVITY THIS PERIOD:'.
+           05  ATL-TOTAL-AMOUNT         PIC ---,---,--9.99.
+           05  FILLER                   PIC X(88) VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  SL-LABEL                 PIC X(30).
+           05  SL-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(94) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE           THRU 1000-EXIT.
+           PERFORM 2000-BUILD-XREF-TABLE      THRU 2000-EXIT.
+           PERFORM 3000-BUILD-WORK-TRAN-FILE  THRU 3000-EXIT.
+           PERFORM 4900-READ-NEXT-CUST        THRU 4900-EXIT.
+           PERFORM 4000-PROCESS-CUSTOMER      THRU 4000-EXIT
+                   UNTIL END-OF-CUST-FILE.
+           PERFORM 5000-FINALIZE              THRU 5000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *  1000-INITIALIZE - OPEN FILES AND ESTABLISH THE BILLING PERIOD
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTFILE-FILE.
+           IF NOT CUST-FILE-STATUS-OK
+               MOVE 'ERROR OPENING CUSTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  XREF-FILE.
+           IF NOT XREF-FILE-STATUS-OK
+               MOVE 'ERROR OPENING XREFFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  ACCTFILE-FILE.
+           IF NOT ACCT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING ACCTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  TRANSACT-FILE.
+           IF NOT TRAN-FILE-STATUS-OK
+               MOVE 'ERROR OPENING TRANFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT WORK-STMT-FILE.
+           IF NOT WORK-FILE-STATUS-OK
+               MOVE 'ERROR OPENING WSTMTWRK' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT RPT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING RPTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           ACCEPT TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT STMT-PERIOD-PARM FROM SYSIN.
+           IF STMT-PERIOD-PARM (1:8) IS NUMERIC
+              AND STMT-PERIOD-PARM (9:8) IS NUMERIC
+               MOVE STMT-PERIOD-PARM (1:8) TO STMT-BEGIN-DATE
+               MOVE STMT-PERIOD-PARM (9:8) TO STMT-END-DATE
+           ELSE
+               STRING TODAY-YYYYMMDD (1:6) '01'
+                      INTO STMT-BEGIN-DATE
+               MOVE TODAY-YYYYMMDD TO STMT-END-DATE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-BUILD-XREF-TABLE - PRELOAD CARD/CUSTOMER/ACCOUNT TRIADS
+      *****************************************************************
+       2000-BUILD-XREF-TABLE.
+           READ XREF-FILE
+               AT END
+                   MOVE '10' TO XREF-FILE-STATUS
+           END-READ.
+           PERFORM UNTIL XREF-FILE-STATUS-EOF
+               IF XREF-TABLE-COUNT < 50000
+                   ADD 1 TO XREF-TABLE-COUNT
+                   MOVE XREF-CARD-NUM
+                       TO XT-CARD-NUM (XREF-TABLE-COUNT)
+                   MOVE XREF-CUST-ID
+                       TO XT-CUST-ID (XREF-TABLE-COUNT)
+                   MOVE XREF-ACCT-ID
+                       TO XT-ACCT-ID (XREF-TABLE-COUNT)
+               ELSE
+                   ADD 1 TO XREF-ENTRIES-DROPPED
+                   IF NOT XREF-TABLE-FULL
+                       MOVE 'Y' TO XREF-TABLE-FULL-SW
+                       DISPLAY 'CBSTM01C - WARNING: XREF TABLE FULL AT '
+                               '50000 ENTRIES, REMAINING CARD/ACCOUNT '
+                               'PAIRS WILL BE DROPPED'
+                   END-IF
+               END-IF
+               READ XREF-FILE
+                   AT END
+                       MOVE '10' TO XREF-FILE-STATUS
+               END-READ
+           END-PERFORM.
+           CLOSE XREF-FILE.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-BUILD-WORK-TRAN-FILE - SCAN TRANFILE ONCE, KEEPING ONLY
+      *  TRANSACTIONS THAT MAP TO AN ACCOUNT AND FALL IN THE PERIOD
+      *****************************************************************
+       3000-BUILD-WORK-TRAN-FILE.
+           READ TRANSACT-FILE
+               AT END
+                   MOVE '10' TO TRAN-FILE-STATUS
+           END-READ.
+           PERFORM UNTIL TRAN-FILE-STATUS-EOF
+               PERFORM 3100-SELECT-TRAN THRU 3100-EXIT
+               READ TRANSACT-FILE
+                   AT END
+                       MOVE '10' TO TRAN-FILE-STATUS
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACT-FILE.
+           CLOSE WORK-STMT-FILE.
+           OPEN INPUT WORK-STMT-FILE.
+           IF NOT WORK-FILE-STATUS-OK
+               MOVE 'ERROR REOPENING WSTMTWRK' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3100-SELECT-TRAN - RESOLVE THE ACCOUNT VIA THE XREF TABLE AND
+      *  KEEP THE TRANSACTION IF ITS PROC DATE IS IN THE PERIOD
+      *****************************************************************
+       3100-SELECT-TRAN.
+           SET XREF-TABLE-IDX TO 1.
+           SEARCH XREF-TABLE-ENTRY
+               AT END
+                   ADD 1 TO TRAN-UNMATCHED-DROPPED
+                   IF NOT TRAN-UNMATCHED-FOUND
+                       MOVE 'Y' TO TRAN-UNMATCHED-SW
+                       DISPLAY 'CBSTM01C - WARNING: A TRANFILE '
+                               'RECORD DID NOT MATCH ANY XREF '
+                               'ENTRY, IT WILL BE OMITTED FROM '
+                               'ITS ACCOUNT STATEMENT'
+                   END-IF
+               WHEN XT-CARD-NUM (XREF-TABLE-IDX) = TRAN-CARD-NUM
+                   MOVE TRAN-PROC-TS (1:4) TO TRAN-PROC-DATE (1:4)
+                   MOVE TRAN-PROC-TS (6:2) TO TRAN-PROC-DATE (5:2)
+                   MOVE TRAN-PROC-TS (9:2) TO TRAN-PROC-DATE (7:2)
+                   IF TRAN-PROC-DATE >= STMT-BEGIN-DATE
+                      AND TRAN-PROC-DATE <= STMT-END-DATE
+                       MOVE XT-ACCT-ID (XREF-TABLE-IDX) TO WST-ACCT-ID
+                       MOVE TRAN-ID          TO WST-TRAN-ID
+                       MOVE TRAN-DESC        TO WST-TRAN-DESC
+                       MOVE TRAN-AMT         TO WST-TRAN-AMT
+                       MOVE TRAN-PROC-TS     TO WST-TRAN-PROC-TS
+                       WRITE WORK-STMT-RECORD
+                       ADD 1 TO TRAN-RECORDS-SELECTED
+                   END-IF
+           END-SEARCH.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4000-PROCESS-CUSTOMER - PRINT STATEMENTS FOR ONE CUSTOMER
+      *****************************************************************
+       4000-PROCESS-CUSTOMER.
+           PERFORM 4100-FIND-CUST-ACCOUNTS  THRU 4100-EXIT.
+           IF STMT-ACCT-COUNT > 0
+               PERFORM 4200-PRINT-ACCT-STMT THRU 4200-EXIT
+                       VARYING STMT-ACCT-IDX FROM 1 BY 1
+                       UNTIL STMT-ACCT-IDX > STMT-ACCT-COUNT
+           END-IF.
+           PERFORM 4900-READ-NEXT-CUST      THRU 4900-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4100-FIND-CUST-ACCOUNTS - COLLECT THE DISTINCT ACCOUNTS
+      *  LINKED TO THIS CUSTOMER THROUGH THE XREF TABLE
+      *****************************************************************
+       4100-FIND-CUST-ACCOUNTS.
+           MOVE ZERO TO STMT-ACCT-COUNT.
+           PERFORM 4110-SCAN-ONE-XREF-ENTRY THRU 4110-EXIT
+                   VARYING XREF-TABLE-IDX FROM 1 BY 1
+                   UNTIL XREF-TABLE-IDX > XREF-TABLE-COUNT.
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4110-SCAN-ONE-XREF-ENTRY - ADD THE ACCOUNT TO THE CUSTOMER'S
+      *  LIST IF IT MATCHES AND ISN'T ALREADY THERE
+      *****************************************************************
+       4110-SCAN-ONE-XREF-ENTRY.
+           IF XT-CUST-ID (XREF-TABLE-IDX) = CUST-ID
+               SET STMT-ACCT-IDX TO 1
+               SET WORK-STARTBR-OK-SW TO 'N'
+               PERFORM 4120-CHECK-ACCT-KNOWN THRU 4120-EXIT
+                       VARYING STMT-ACCT-IDX FROM 1 BY 1
+                       UNTIL STMT-ACCT-IDX > STMT-ACCT-COUNT
+                       OR WORK-STARTBR-OK
+               IF NOT WORK-STARTBR-OK
+                   IF STMT-ACCT-COUNT < 20
+                       ADD 1 TO STMT-ACCT-COUNT
+                       MOVE XT-ACCT-ID (XREF-TABLE-IDX)
+                           TO STMT-ACCT-ID (STMT-ACCT-COUNT)
+                   ELSE
+                       ADD 1 TO STMT-ACCTS-DROPPED
+                       IF NOT STMT-ACCT-TABLE-FULL
+                           MOVE 'Y' TO STMT-ACCT-TABLE-FULL-SW
+                           DISPLAY 'CBSTM01C - WARNING: A CUSTOMER HAS '
+                                   'MORE THAN 20 LINKED ACCOUNTS, '
+                                   'ADDITIONAL ACCOUNTS WILL BE '
+                                   'DROPPED FROM ITS STATEMENT'
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       4110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4120-CHECK-ACCT-KNOWN - IS THIS ACCOUNT ALREADY IN THE LIST?
+      *  (WORK-STARTBR-OK-SW IS BORROWED HERE PURELY AS A "FOUND"
+      *  FLAG FOR THE DUPLICATE CHECK)
+      *****************************************************************
+       4120-CHECK-ACCT-KNOWN.
+           IF STMT-ACCT-ID (STMT-ACCT-IDX) =
+                   XT-ACCT-ID (XREF-TABLE-IDX)
+               SET WORK-STARTBR-OK-SW TO 'Y'
+           END-IF.
+       4120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4200-PRINT-ACCT-STMT - PRINT ONE ACCOUNT'S STATEMENT BLOCK
+      *****************************************************************
+       4200-PRINT-ACCT-STMT.
+           MOVE STMT-ACCT-ID (STMT-ACCT-IDX) TO ACCT-ID.
+           MOVE 'N' TO ACCT-FOUND-SW.
+           READ ACCTFILE-FILE
+               INVALID KEY
+                   MOVE 'N' TO ACCT-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO ACCT-FOUND-SW
+           END-READ.
+           IF ACCT-FOUND
+               PERFORM 4210-PRINT-STMT-HEADER THRU 4210-EXIT
+               PERFORM 4220-PRINT-ACCT-TRANS  THRU 4220-EXIT
+               ADD 1 TO STATEMENTS-PRINTED
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4210-PRINT-STMT-HEADER - CUSTOMER, ADDRESS, AND ACCOUNT LINES
+      *****************************************************************
+       4210-PRINT-STMT-HEADER.
+           IF LINE-COUNT >= MAX-LINES-PER-PAGE - 10
+               PERFORM 4230-WRITE-HEADINGS THRU 4230-EXIT
+           END-IF.
+
+           MOVE CUST-ID    TO HL2-CUST-ID.
+           STRING CUST-FIRST-NAME DELIMITED BY '  '
+                  ' '             DELIMITED BY SIZE
+                  CUST-LAST-NAME  DELIMITED BY '  '
+                  INTO HL2-CUST-NAME.
+           WRITE REPORT-LINE FROM HEADING-LINE-2 AFTER ADVANCING 2.
+           ADD 2 TO LINE-COUNT.
+
+           MOVE CUST-ADDR-LINE-1 TO AL1-ADDR-LINE-1.
+           WRITE REPORT-LINE FROM ADDRESS-LINE-1 AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+
+           STRING CUST-ADDR-STATE-CD DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  CUST-ADDR-ZIP      DELIMITED BY SIZE
+                  INTO AL2-ADDR-CITY-ST-ZIP.
+           WRITE REPORT-LINE FROM ADDRESS-LINE-2 AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+
+           MOVE ACCT-ID           TO AHL-ACCT-ID.
+           MOVE ACCT-CURR-BAL     TO AHL-CURR-BAL.
+           MOVE ACCT-CREDIT-LIMIT TO AHL-CREDIT-LIMIT.
+           WRITE REPORT-LINE FROM ACCOUNT-HEADING-LINE
+               AFTER ADVANCING 2.
+           ADD 2 TO LINE-COUNT.
+
+           WRITE REPORT-LINE FROM TRAN-HEADING-LINE AFTER ADVANCING 2.
+           ADD 2 TO LINE-COUNT.
+       4210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4220-PRINT-ACCT-TRANS - BROWSE THE WORK FILE FOR THIS ACCOUNT
+      *****************************************************************
+       4220-PRINT-ACCT-TRANS.
+           MOVE ACCT-ID    TO WST-ACCT-ID.
+           MOVE LOW-VALUES TO WST-TRAN-ID.
+           MOVE ZERO       TO STMT-ACCT-TOTAL.
+           SET WORK-STARTBR-OK-SW TO 'N'.
+
+           START WORK-STMT-FILE KEY IS >= WST-KEY
+               INVALID KEY
+                   SET WORK-STARTBR-OK-SW TO 'N'
+               NOT INVALID KEY
+                   SET WORK-STARTBR-OK-SW TO 'Y'
+           END-START.
+
+           IF WORK-STARTBR-OK
+               MOVE 'N' TO END-OF-WORK-FILE-SW
+               READ WORK-STMT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-WORK-FILE-SW
+               END-READ
+               PERFORM 4221-PRINT-ONE-TRAN THRU 4221-EXIT
+                       UNTIL END-OF-WORK-FILE
+                       OR WST-ACCT-ID NOT = ACCT-ID
+           END-IF.
+
+           MOVE STMT-ACCT-TOTAL TO ATL-TOTAL-AMOUNT.
+           WRITE REPORT-LINE FROM ACCOUNT-TOTAL-LINE
+               AFTER ADVANCING 2.
+           ADD 2 TO LINE-COUNT.
+       4220-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4221-PRINT-ONE-TRAN - PRINT ONE WORK-FILE TRANSACTION LINE
+      *  AND ADVANCE TO THE NEXT
+      *****************************************************************
+       4221-PRINT-ONE-TRAN.
+           IF LINE-COUNT >= MAX-LINES-PER-PAGE
+               PERFORM 4230-WRITE-HEADINGS THRU 4230-EXIT
+           END-IF.
+
+           MOVE WST-TRAN-ID              TO TDL-TRAN-ID.
+           MOVE WST-TRAN-PROC-TS (1:10)  TO TDL-PROC-DATE.
+           MOVE WST-TRAN-DESC (1:30)     TO TDL-DESC.
+           MOVE WST-TRAN-AMT             TO TDL-AMOUNT.
+           WRITE REPORT-LINE FROM TRAN-DETAIL-LINE AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+
+           ADD WST-TRAN-AMT TO STMT-ACCT-TOTAL.
+
+           READ WORK-STMT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-WORK-FILE-SW
+           END-READ.
+       4221-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4230-WRITE-HEADINGS - START A NEW REPORT PAGE
+      *****************************************************************
+       4230-WRITE-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           WRITE REPORT-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE.
+           MOVE 3 TO LINE-COUNT.
+       4230-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4900-READ-NEXT-CUST - SEQUENTIAL READ OF CUSTFILE
+      *****************************************************************
+       4900-READ-NEXT-CUST.
+           READ CUSTFILE-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-CUST-FILE-SW
+               NOT AT END
+                   ADD 1 TO CUSTOMERS-READ
+           END-READ.
+       4900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5000-FINALIZE - CLOSE FILES AND REPORT RUN TOTALS
+      *****************************************************************
+       5000-FINALIZE.
+           MOVE SPACES TO SUMMARY-LINE.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 2.
+
+           MOVE 'CUSTOMERS READ'            TO SL-LABEL.
+           MOVE CUSTOMERS-READ              TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1.
+
+           MOVE 'STATEMENTS PRINTED'        TO SL-LABEL.
+           MOVE STATEMENTS-PRINTED          TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1.
+
+           MOVE 'TRANSACTIONS IN PERIOD'    TO SL-LABEL.
+           MOVE TRAN-RECORDS-SELECTED       TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1.
+
+           CLOSE CUSTFILE-FILE.
+           CLOSE ACCTFILE-FILE.
+           CLOSE WORK-STMT-FILE.
+           CLOSE REPORT-FILE.
+
+           DISPLAY 'CBSTM01C - STATEMENT PRINT COMPLETE'.
+           DISPLAY 'CUSTOMERS READ         : ' CUSTOMERS-READ.
+           DISPLAY 'STATEMENTS PRINTED     : ' STATEMENTS-PRINTED.
+           DISPLAY 'TRANSACTIONS IN PERIOD : ' TRAN-RECORDS-SELECTED.
+           IF XREF-TABLE-FULL
+               DISPLAY 'XREF ENTRIES DROPPED   : ' XREF-ENTRIES-DROPPED
+           END-IF.
+           IF STMT-ACCT-TABLE-FULL
+               DISPLAY 'ACCOUNTS DROPPED (>20 PER CUSTOMER) : '
+                       STMT-ACCTS-DROPPED
+           END-IF.
+           IF TRAN-UNMATCHED-FOUND
+               DISPLAY 'TRANSACTIONS UNMATCHED TO XREF       : '
+                       TRAN-UNMATCHED-DROPPED
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9999-ABEND-PROGRAM - FATAL I/O ERROR, TERMINATE THE RUN
+      *****************************************************************
+       9999-ABEND-PROGRAM.
+           DISPLAY 'CBSTM01C - ABENDING: ' ABEND-MESSAGE.
+           DISPLAY 'CUST-FILE-STATUS: ' CUST-FILE-STATUS.
+           DISPLAY 'XREF-FILE-STATUS: ' XREF-FILE-STATUS.
+           DISPLAY 'ACCT-FILE-STATUS: ' ACCT-FILE-STATUS.
+           DISPLAY 'TRAN-FILE-STATUS: ' TRAN-FILE-STATUS.
+           DISPLAY 'WORK-FILE-STATUS: ' WORK-FILE-STATUS.
+           DISPLAY 'RPT-FILE-STATUS : ' RPT-FILE-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
