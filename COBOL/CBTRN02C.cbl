@@ -0,0 +1,540 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBTRN02C.
+       AUTHOR.        AWS.
+       DATE-WRITTEN.  01/15/2024.
+       DATE-COMPILED. 01/15/2024.
+
+      *****************************************************************
+      *  MODIFICATION LOG
+      *  DATE       INIT  DESCRIPTION
+      *  01/15/2024 AWS   INITIAL VERSION - NIGHTLY TRANSACTION
+      *                   POSTING TO ACCTFILE VIA XREFFILE LOOKUP.
+      *  05/06/2024 AWS   ADDED EDIT AGAINST TRANTYPE-FILE SO A
+      *                   TRAN-TYPE-CD/TRAN-CAT-CD PAIR THAT IS NOT ON
+      *                   THE APPROVED LIST IS REJECTED BEFORE POSTING.
+      *  05/28/2024 AWS   ADDED OVER-LIMIT/CASH-LIMIT CHECK - A DEBIT
+      *                   THAT WOULD PUSH ACCT-CURR-BAL PAST THE
+      *                   ACCOUNT'S CREDIT LIMIT (OR CASH CREDIT LIMIT
+      *                   FOR A CASH-ADVANCE TRAN TYPE) IS NOT POSTED;
+      *                   IT IS WRITTEN TO THE OVER-LIMIT EXCEPTION
+      *                   REPORT INSTEAD.
+      *  06/10/2024 AWS   ADDED CHECKPOINT/RESTART SUPPORT - THE LAST
+      *                   TRAN-ID POSTED IS COMMITTED TO RESTFILE EVERY
+      *                   CHECKPOINT-INTERVAL RECORDS SO AN OVERNIGHT
+      *                   RUN THAT FAILS PARTWAY THROUGH CAN BE
+      *                   RESTARTED WITHOUT REPROCESSING TRANFILE FROM
+      *                   THE FIRST RECORD.
+      *****************************************************************
+      *  THIS PROGRAM READS EACH TRANSACTION ON TRANFILE, RESOLVES THE
+      *  OWNING ACCOUNT THROUGH XREFFILE (CARD NUMBER TO ACCOUNT ID),
+      *  AND POSTS THE TRANSACTION AMOUNT TO THE ACCOUNT'S CURRENT
+      *  BALANCE AND CYCLE-TO-DATE CREDIT/DEBIT TOTALS ON ACCTFILE.
+      *  TRANSACTIONS THAT CANNOT BE MATCHED TO AN ACCOUNT, WHOSE
+      *  TRAN-TYPE-CD/TRAN-CAT-CD PAIR IS NOT ON TRANTYPE-FILE, OR
+      *  WHICH WOULD DRIVE THE ACCOUNT OVER ITS CREDIT LIMIT, ARE
+      *  COUNTED AND REPORTED BUT DO NOT STOP THE RUN.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACT-FILE ASSIGN TO   TRANFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS TRAN-ID
+                  FILE STATUS  IS TRAN-FILE-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS XREF-CARD-NUM
+                  FILE STATUS  IS XREF-FILE-STATUS.
+
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS ACCT-ID
+                  FILE STATUS  IS ACCT-FILE-STATUS.
+
+           SELECT TRANTYPE-FILE ASSIGN TO TRANTYPE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS TT-TRAN-TYPE-KEY
+                  FILE STATUS  IS TRANTYPE-FILE-STATUS.
+
+           SELECT OVRLIMIT-RPT-FILE ASSIGN TO OVRLIMIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS OVRLIMIT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO   RESTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS RESTART-JOB-ID
+                  FILE STATUS  IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACT-FILE.
+           COPY TRANREC.
+
+       FD  XREF-FILE.
+           COPY XREFREC.
+
+       FD  ACCTFILE-FILE.
+           COPY ACCTREC.
+
+       FD  TRANTYPE-FILE.
+           COPY TRANTYPE.
+
+       FD  OVRLIMIT-RPT-FILE
+           RECORDING MODE IS F.
+       01  OVRLIMIT-LINE                 PIC X(133).
+
+       FD  RESTART-FILE.
+           COPY RESTART.
+
+       WORKING-STORAGE SECTION.
+       77  TRAN-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  TRAN-FILE-STATUS-OK          VALUE '00'.
+           88  TRAN-FILE-STATUS-EOF         VALUE '10'.
+       77  XREF-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  XREF-FILE-STATUS-OK          VALUE '00'.
+       77  ACCT-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  ACCT-FILE-STATUS-OK          VALUE '00'.
+       77  TRANTYPE-FILE-STATUS         PIC X(02) VALUE '00'.
+           88  TRANTYPE-FILE-STATUS-OK      VALUE '00'.
+       77  OVRLIMIT-FILE-STATUS         PIC X(02) VALUE '00'.
+           88  OVRLIMIT-FILE-STATUS-OK      VALUE '00'.
+       77  RESTART-FILE-STATUS          PIC X(02) VALUE '00'.
+           88  RESTART-FILE-STATUS-OK       VALUE '00'.
+           88  RESTART-FILE-NOT-FOUND       VALUE '35'.
+
+       77  END-OF-TRAN-FILE-SW          PIC X(01) VALUE 'N'.
+           88  END-OF-TRAN-FILE             VALUE 'Y'.
+       77  TRAN-TYPE-VALID-SW           PIC X(01) VALUE 'N'.
+           88  TRAN-TYPE-VALID              VALUE 'Y'.
+       77  XREF-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  XREF-FOUND                   VALUE 'Y'.
+       77  ACCT-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  ACCT-FOUND                   VALUE 'Y'.
+       77  OVER-LIMIT-SW                PIC X(01) VALUE 'N'.
+           88  TRAN-OVER-LIMIT              VALUE 'Y'.
+       77  RESTART-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  RESTART-POINT-FOUND          VALUE 'Y'.
+
+       77  TRAN-RECORDS-READ            PIC 9(09) COMP VALUE ZERO.
+       77  TRAN-RECORDS-POSTED          PIC 9(09) COMP VALUE ZERO.
+       77  TRAN-RECORDS-REJECTED        PIC 9(09) COMP VALUE ZERO.
+       77  TRAN-RECORDS-BAD-TYPE        PIC 9(09) COMP VALUE ZERO.
+       77  TRAN-RECORDS-OVER-LIMIT      PIC 9(09) COMP VALUE ZERO.
+
+       77  PROJECTED-BALANCE            PIC S9(10)V99 VALUE ZERO.
+       77  OVRLIMIT-LINE-COUNT          PIC 9(03) VALUE 99.
+       77  OVRLIMIT-PAGE-COUNT          PIC 9(05) VALUE ZERO.
+       77  OVRLIMIT-MAX-LINES           PIC 9(03) VALUE 60.
+
+       77  RESTART-JOB-ID-LIT           PIC X(08) VALUE 'CBTRN02C'.
+       77  CHECKPOINT-INTERVAL          PIC 9(05) COMP VALUE 1000.
+       77  RECS-SINCE-CHECKPOINT        PIC 9(05) COMP VALUE ZERO.
+       77  CHKPT-DATE                   PIC 9(08) VALUE ZERO.
+       77  CHKPT-TIME                   PIC 9(08) VALUE ZERO.
+
+       77  ABEND-MESSAGE                PIC X(60) VALUE SPACES.
+
+       01  OVRLIMIT-HEADING-LINE-1.
+           05  FILLER                   PIC X(01) VALUE '1'.
+           05  FILLER                   PIC X(132) VALUE
+               'CARD PROCESSING SYSTEM - OVER-LIMIT EXCEPTION REPORT'.
+
+       01  OVRLIMIT-HEADING-LINE-2.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(16) VALUE 'TRAN ID'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'ACCOUNT ID'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(15) VALUE 'TRAN AMOUNT'.
+           05  FILLER                   PIC X(15) VALUE 'CURRENT BAL'.
+           05  FILLER                   PIC X(15) VALUE 'PROJECTED BAL'.
+           05  FILLER                   PIC X(15) VALUE 'LIMIT'.
+           05  FILLER                   PIC X(23) VALUE SPACES.
+
+       01  OVRLIMIT-DETAIL-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  OVL-TRAN-ID              PIC X(16).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  OVL-ACCT-ID              PIC 9(11).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  OVL-TRAN-AMT             PIC ---,---,--9.99.
+           05  OVL-CURR-BAL             PIC ---,---,--9.99.
+           05  OVL-PROJ-BAL             PIC ---,---,--9.99.
+           05  OVL-LIMIT                PIC ---,---,--9.99.
+           05  FILLER                   PIC X(23) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRAN    THRU 2000-EXIT
+                   UNTIL END-OF-TRAN-FILE.
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *  1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  TRANSACT-FILE.
+           IF NOT TRAN-FILE-STATUS-OK
+               MOVE 'ERROR OPENING TRANFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  XREF-FILE.
+           IF NOT XREF-FILE-STATUS-OK
+               MOVE 'ERROR OPENING XREFFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN I-O    ACCTFILE-FILE.
+           IF NOT ACCT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING ACCTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  TRANTYPE-FILE.
+           IF NOT TRANTYPE-FILE-STATUS-OK
+               MOVE 'ERROR OPENING TRANTYPE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT OVRLIMIT-RPT-FILE.
+           IF NOT OVRLIMIT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING OVRLIMIT' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+           PERFORM 2960-WRITE-OVRLIMIT-HDGS THRU 2960-EXIT.
+
+           PERFORM 1100-OPEN-RESTART-FILE  THRU 1100-EXIT.
+           PERFORM 1200-CHECK-RESTART-POINT THRU 1200-EXIT.
+
+           PERFORM 2100-READ-NEXT-TRAN  THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-OPEN-RESTART-FILE - CREATE RESTFILE ON ITS FIRST USE
+      *****************************************************************
+       1100-OPEN-RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-FILE-NOT-FOUND
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF.
+           IF NOT RESTART-FILE-STATUS-OK
+               MOVE 'ERROR OPENING RESTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1200-CHECK-RESTART-POINT - IF A PRIOR RUN CHECKPOINTED, SKIP
+      *  TRANFILE FORWARD TO THE FIRST UNPROCESSED TRAN-ID
+      *****************************************************************
+       1200-CHECK-RESTART-POINT.
+           MOVE RESTART-JOB-ID-LIT TO RESTART-JOB-ID.
+           MOVE 'N'                TO RESTART-FOUND-SW.
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO RESTART-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO RESTART-FOUND-SW
+           END-READ.
+
+           IF RESTART-POINT-FOUND
+               MOVE RESTART-LAST-KEY TO TRAN-ID
+               START TRANSACT-FILE KEY IS > TRAN-ID
+                   INVALID KEY
+                       DISPLAY 'RESTART KEY NOT ON TRANFILE - '
+                               'PROCESSING FROM START: ' TRAN-ID
+               END-START
+               DISPLAY 'RESTARTING CBTRN02C AFTER TRAN-ID: ' TRAN-ID
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-TRAN - RESOLVE THE ACCOUNT AND POST THE AMOUNT
+      *****************************************************************
+       2000-PROCESS-TRAN.
+           PERFORM 2150-VALIDATE-TRAN-TYPE THRU 2150-EXIT.
+           IF TRAN-TYPE-VALID
+               PERFORM 2200-LOOKUP-XREF     THRU 2200-EXIT
+               IF XREF-FOUND
+                   PERFORM 2300-LOOKUP-ACCOUNT THRU 2300-EXIT
+                   IF ACCT-FOUND
+                       PERFORM 2350-CHECK-OVER-LIMIT THRU 2350-EXIT
+                       IF TRAN-OVER-LIMIT
+                           PERFORM 2970-REJECT-OVER-LIMIT THRU 2970-EXIT
+                       ELSE
+                           PERFORM 2400-POST-TRAN-AMOUNT THRU 2400-EXIT
+                       END-IF
+                   ELSE
+                       PERFORM 2900-REJECT-TRAN THRU 2900-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 2900-REJECT-TRAN THRU 2900-EXIT
+               END-IF
+           ELSE
+               PERFORM 2950-REJECT-BAD-TYPE THRU 2950-EXIT
+           END-IF.
+           PERFORM 2050-CHECKPOINT      THRU 2050-EXIT.
+           PERFORM 2100-READ-NEXT-TRAN  THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2050-CHECKPOINT - EVERY CHECKPOINT-INTERVAL RECORDS, COMMIT
+      *  THE LAST TRAN-ID PROCESSED TO RESTFILE
+      *****************************************************************
+       2050-CHECKPOINT.
+           ADD 1 TO RECS-SINCE-CHECKPOINT.
+           IF RECS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               ACCEPT CHKPT-DATE FROM DATE YYYYMMDD
+               ACCEPT CHKPT-TIME FROM TIME
+               MOVE RESTART-JOB-ID-LIT TO RESTART-JOB-ID
+               MOVE TRAN-ID             TO RESTART-LAST-KEY
+               MOVE TRAN-RECORDS-READ   TO RESTART-REC-COUNT
+               STRING CHKPT-DATE DELIMITED BY SIZE
+                      '-'         DELIMITED BY SIZE
+                      CHKPT-TIME  DELIMITED BY SIZE
+                      INTO RESTART-LAST-CHKPT-TS
+               END-STRING
+               REWRITE RESTART-RECORD
+                   INVALID KEY
+                       WRITE RESTART-RECORD
+               END-REWRITE
+               MOVE ZERO TO RECS-SINCE-CHECKPOINT
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2150-VALIDATE-TRAN-TYPE - CONFIRM TRAN-TYPE-CD/TRAN-CAT-CD IS
+      *  AN ACTIVE, APPROVED COMBINATION ON TRANTYPE-FILE
+      *****************************************************************
+       2150-VALIDATE-TRAN-TYPE.
+           MOVE 'N'          TO TRAN-TYPE-VALID-SW.
+           MOVE TRAN-TYPE-CD TO TT-TRAN-TYPE-CD.
+           MOVE TRAN-CAT-CD  TO TT-TRAN-CAT-CD.
+           READ TRANTYPE-FILE
+               INVALID KEY
+                   MOVE 'N' TO TRAN-TYPE-VALID-SW
+               NOT INVALID KEY
+                   IF TT-TYPE-ACTIVE
+                       MOVE 'Y' TO TRAN-TYPE-VALID-SW
+                   ELSE
+                       MOVE 'N' TO TRAN-TYPE-VALID-SW
+                   END-IF
+           END-READ.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-NEXT-TRAN - SEQUENTIAL READ OF TRANFILE
+      *****************************************************************
+       2100-READ-NEXT-TRAN.
+           READ TRANSACT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-TRAN-FILE-SW
+               NOT AT END
+                   ADD 1 TO TRAN-RECORDS-READ
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-LOOKUP-XREF - RESOLVE THE CARD TO ITS OWNING ACCOUNT
+      *****************************************************************
+       2200-LOOKUP-XREF.
+           MOVE 'N'             TO XREF-FOUND-SW.
+           MOVE TRAN-CARD-NUM   TO XREF-CARD-NUM.
+           READ XREF-FILE
+               INVALID KEY
+                   MOVE 'N' TO XREF-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO XREF-FOUND-SW
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2300-LOOKUP-ACCOUNT - READ THE ACCOUNT RECORD TO BE UPDATED
+      *****************************************************************
+       2300-LOOKUP-ACCOUNT.
+           MOVE 'N'             TO ACCT-FOUND-SW.
+           MOVE XREF-ACCT-ID    TO ACCT-ID.
+           READ ACCTFILE-FILE
+               INVALID KEY
+                   MOVE 'N' TO ACCT-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO ACCT-FOUND-SW
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2350-CHECK-OVER-LIMIT - WOULD THIS DEBIT PUSH THE ACCOUNT
+      *  PAST ITS CREDIT LIMIT (OR ITS CASH CREDIT LIMIT, WHEN THE
+      *  TRAN TYPE IS FLAGGED AS A CASH ADVANCE ON TRANTYPE-FILE)?
+      *  A CREDIT (PAYMENT) CAN NEVER PUSH THE ACCOUNT OVER LIMIT SO
+      *  ONLY POSITIVE TRAN-AMT VALUES ARE CHECKED.
+      *****************************************************************
+       2350-CHECK-OVER-LIMIT.
+           MOVE 'N' TO OVER-LIMIT-SW.
+           IF TRAN-AMT > ZERO
+               COMPUTE PROJECTED-BALANCE = ACCT-CURR-BAL + TRAN-AMT
+               IF TT-IS-CASH-ADVANCE
+                   IF PROJECTED-BALANCE > ACCT-CASH-CREDIT-LIMIT
+                       MOVE 'Y' TO OVER-LIMIT-SW
+                   END-IF
+               ELSE
+                   IF PROJECTED-BALANCE > ACCT-CREDIT-LIMIT
+                       MOVE 'Y' TO OVER-LIMIT-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2350-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2400-POST-TRAN-AMOUNT - UPDATE BALANCE AND CYCLE TOTALS
+      *  A NEGATIVE TRAN-AMT (PAYMENT/CREDIT) REDUCES THE BALANCE AND
+      *  ADDS TO THE CYCLE CREDIT TOTAL; A POSITIVE TRAN-AMT (PURCHASE/
+      *  DEBIT) INCREASES THE BALANCE AND ADDS TO THE CYCLE DEBIT
+      *  TOTAL.
+      *****************************************************************
+       2400-POST-TRAN-AMOUNT.
+           ADD TRAN-AMT TO ACCT-CURR-BAL.
+           IF TRAN-AMT < ZERO
+               COMPUTE ACCT-CURR-CYC-CREDIT =
+                       ACCT-CURR-CYC-CREDIT - TRAN-AMT
+           ELSE
+               ADD TRAN-AMT TO ACCT-CURR-CYC-DEBIT
+           END-IF.
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'ERROR REWRITING ACCTFILE' TO ABEND-MESSAGE
+                   PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-REWRITE.
+           ADD 1 TO TRAN-RECORDS-POSTED.
+       2400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2900-REJECT-TRAN - NO MATCHING XREF/ACCOUNT COULD BE FOUND
+      *****************************************************************
+       2900-REJECT-TRAN.
+           ADD 1 TO TRAN-RECORDS-REJECTED.
+           DISPLAY 'TRAN REJECTED - NO ACCOUNT MATCH FOR TRAN-ID: '
+                   TRAN-ID.
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2950-REJECT-BAD-TYPE - TRAN-TYPE-CD/TRAN-CAT-CD NOT APPROVED
+      *****************************************************************
+       2950-REJECT-BAD-TYPE.
+           ADD 1 TO TRAN-RECORDS-BAD-TYPE.
+           DISPLAY 'TRAN REJECTED - INVALID TYPE/CATEGORY FOR '
+                   'TRAN-ID: ' TRAN-ID.
+       2950-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2960-WRITE-OVRLIMIT-HDGS - START A NEW EXCEPTION REPORT PAGE
+      *****************************************************************
+       2960-WRITE-OVRLIMIT-HDGS.
+           ADD 1 TO OVRLIMIT-PAGE-COUNT.
+           WRITE OVRLIMIT-LINE FROM OVRLIMIT-HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE OVRLIMIT-LINE FROM OVRLIMIT-HEADING-LINE-2
+               AFTER ADVANCING 2.
+           MOVE 4 TO OVRLIMIT-LINE-COUNT.
+       2960-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2970-REJECT-OVER-LIMIT - LOG THE EXCEPTION INSTEAD OF POSTING
+      *****************************************************************
+       2970-REJECT-OVER-LIMIT.
+           ADD 1 TO TRAN-RECORDS-OVER-LIMIT.
+           IF OVRLIMIT-LINE-COUNT >= OVRLIMIT-MAX-LINES
+               PERFORM 2960-WRITE-OVRLIMIT-HDGS THRU 2960-EXIT
+           END-IF.
+
+           MOVE TRAN-ID           TO OVL-TRAN-ID.
+           MOVE ACCT-ID           TO OVL-ACCT-ID.
+           MOVE TRAN-AMT          TO OVL-TRAN-AMT.
+           MOVE ACCT-CURR-BAL     TO OVL-CURR-BAL.
+           MOVE PROJECTED-BALANCE TO OVL-PROJ-BAL.
+           IF TT-IS-CASH-ADVANCE
+               MOVE ACCT-CASH-CREDIT-LIMIT TO OVL-LIMIT
+           ELSE
+               MOVE ACCT-CREDIT-LIMIT      TO OVL-LIMIT
+           END-IF.
+           WRITE OVRLIMIT-LINE FROM OVRLIMIT-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO OVRLIMIT-LINE-COUNT.
+
+           DISPLAY 'TRAN REJECTED - OVER LIMIT FOR TRAN-ID: ' TRAN-ID.
+       2970-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-FINALIZE - CLOSE FILES AND REPORT RUN TOTALS
+      *****************************************************************
+       3000-FINALIZE.
+           MOVE RESTART-JOB-ID-LIT TO RESTART-JOB-ID.
+           DELETE RESTART-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+           CLOSE TRANSACT-FILE.
+           CLOSE XREF-FILE.
+           CLOSE ACCTFILE-FILE.
+           CLOSE TRANTYPE-FILE.
+           CLOSE OVRLIMIT-RPT-FILE.
+           CLOSE RESTART-FILE.
+
+           DISPLAY 'CBTRN02C - TRANSACTION POSTING COMPLETE'.
+           DISPLAY 'TRANSACTIONS READ      : ' TRAN-RECORDS-READ.
+           DISPLAY 'TRANSACTIONS POSTED    : ' TRAN-RECORDS-POSTED.
+           DISPLAY 'TRANSACTIONS REJECTED   : ' TRAN-RECORDS-REJECTED.
+           DISPLAY 'TRANSACTIONS BAD TYPE   : ' TRAN-RECORDS-BAD-TYPE.
+           DISPLAY 'TRANSACTIONS OVER LIMIT : '
+                   TRAN-RECORDS-OVER-LIMIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9999-ABEND-PROGRAM - FATAL I/O ERROR, TERMINATE THE RUN
+      *****************************************************************
+       9999-ABEND-PROGRAM.
+           DISPLAY 'CBTRN02C - ABENDING: ' ABEND-MESSAGE.
+           DISPLAY 'TRAN-FILE-STATUS: ' TRAN-FILE-STATUS.
+           DISPLAY 'XREF-FILE-STATUS: ' XREF-FILE-STATUS.
+           DISPLAY 'ACCT-FILE-STATUS: ' ACCT-FILE-STATUS.
+           DISPLAY 'TRANTYPE-FILE-STATUS: ' TRANTYPE-FILE-STATUS.
+           DISPLAY 'OVRLIMIT-FILE-STATUS: ' OVRLIMIT-FILE-STATUS.
+           DISPLAY 'RESTART-FILE-STATUS: ' RESTART-FILE-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
