@@ -0,0 +1,465 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBCRDEXP.
+       AUTHOR.        AWS.
+       DATE-WRITTEN.  03/22/2024.
+       DATE-COMPILED. 03/22/2024.
+
+      *****************************************************************
+      *  MODIFICATION LOG
+      *  DATE       INIT  DESCRIPTION
+      *  03/22/2024 AWS   INITIAL VERSION - CARD EXPIRATION / REISSUE
+      *                   WORKLIST EXTRACT.
+      *  06/10/2024 AWS   ADDED CHECKPOINT/RESTART SUPPORT - CARDFILE
+      *                   ACCESS CHANGED TO DYNAMIC SO THE LAST
+      *                   CARD-NUM PROCESSED CAN BE COMMITTED TO
+      *                   RESTFILE EVERY CHECKPOINT-INTERVAL RECORDS
+      *                   AND A FAILED RUN CAN BE RESTARTED PAST IT.
+      *****************************************************************
+      *  THIS PROGRAM SCANS CARDFILE FOR CARDS WHOSE CARD-EXPIRAION-
+      *  DATE FALLS WITHIN A CONFIGURABLE NUMBER OF DAYS FROM TODAY
+      *  (INCLUDING CARDS ALREADY EXPIRED), CROSS-CHECKS THE LINKED
+      *  ACCTFILE RECORD'S ACCT-REISSUE-DATE, AND PRODUCES A WORKLIST
+      *  SO PLASTICS PRODUCTION KNOWS WHICH CARDS TO REPRINT.
+      *
+      *  THE REISSUE WINDOW, IN DAYS, IS SUPPLIED AS A PARAMETER CARD
+      *  ON SYSIN.  A BLANK OR NON-NUMERIC PARAMETER DEFAULTS THE
+      *  WINDOW TO 30 DAYS.
+      *
+      *  DATES ON CARDFILE AND ACCTFILE ARE STORED AS 'YYYY-MM-DD'
+      *  TEXT.  THEY ARE CONVERTED TO A LILIAN DAY NUMBER VIA
+      *  FUNCTION INTEGER-OF-DATE SO THE WINDOW CAN BE COMPARED WITH
+      *  SIMPLE ARITHMETIC.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARDFILE-FILE ASSIGN TO   CARDFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CARD-NUM
+                  FILE STATUS  IS CARD-FILE-STATUS.
+
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS ACCT-ID
+                  FILE STATUS  IS ACCT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO   RPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS RPT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO   RESTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS RESTART-JOB-ID
+                  FILE STATUS  IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARDFILE-FILE.
+           COPY CARDREC.
+
+       FD  ACCTFILE-FILE.
+           COPY ACCTREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                  PIC X(133).
+
+       FD  RESTART-FILE.
+           COPY RESTART.
+
+       WORKING-STORAGE SECTION.
+       77  CARD-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  CARD-FILE-STATUS-OK          VALUE '00'.
+           88  CARD-FILE-STATUS-EOF         VALUE '10'.
+       77  ACCT-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  ACCT-FILE-STATUS-OK          VALUE '00'.
+       77  RPT-FILE-STATUS              PIC X(02) VALUE '00'.
+           88  RPT-FILE-STATUS-OK           VALUE '00'.
+       77  RESTART-FILE-STATUS          PIC X(02) VALUE '00'.
+           88  RESTART-FILE-STATUS-OK       VALUE '00'.
+           88  RESTART-FILE-NOT-FOUND       VALUE '35'.
+
+       77  END-OF-CARD-FILE-SW          PIC X(01) VALUE 'N'.
+           88  END-OF-CARD-FILE             VALUE 'Y'.
+       77  ACCT-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  ACCT-FOUND                   VALUE 'Y'.
+       77  RESTART-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  RESTART-POINT-FOUND          VALUE 'Y'.
+
+       77  REISSUE-WINDOW-PARM          PIC X(03) VALUE SPACES.
+       77  REISSUE-WINDOW-DAYS          PIC 9(05) VALUE 30.
+
+       77  TODAY-YYYYMMDD               PIC 9(08) VALUE ZERO.
+       77  TODAY-INTEGER                PIC 9(07) VALUE ZERO.
+
+       77  CARD-EXP-YYYYMMDD            PIC 9(08) VALUE ZERO.
+       77  CARD-EXP-INTEGER             PIC 9(07) VALUE ZERO.
+       77  DAYS-TO-EXPIRATION           PIC S9(07) VALUE ZERO.
+
+       77  REISSUE-YYYYMMDD             PIC 9(08) VALUE ZERO.
+       77  REISSUE-INTEGER              PIC 9(07) VALUE ZERO.
+       77  REISSUE-SCHEDULED-SW         PIC X(01) VALUE 'N'.
+           88  REISSUE-ALREADY-SCHEDULED    VALUE 'Y'.
+
+       77  CARDS-READ                   PIC 9(09) COMP VALUE ZERO.
+       77  CARDS-EXPIRING               PIC 9(09) COMP VALUE ZERO.
+       77  CARDS-NEEDING-REISSUE        PIC 9(09) COMP VALUE ZERO.
+
+       77  LINE-COUNT                   PIC 9(03) VALUE 99.
+       77  PAGE-COUNT                   PIC 9(05) VALUE ZERO.
+       77  MAX-LINES-PER-PAGE           PIC 9(03) VALUE 60.
+
+       77  RESTART-JOB-ID-LIT           PIC X(08) VALUE 'CBCRDEXP'.
+       77  CHECKPOINT-INTERVAL          PIC 9(05) COMP VALUE 1000.
+       77  RECS-SINCE-CHECKPOINT        PIC 9(05) COMP VALUE ZERO.
+       77  CHKPT-DATE                   PIC 9(08) VALUE ZERO.
+       77  CHKPT-TIME                   PIC 9(08) VALUE ZERO.
+
+       77  ABEND-MESSAGE                PIC X(60) VALUE SPACES.
+
+       01  HEADING-LINE-1.
+           05  FILLER                   PIC X(01) VALUE '1'.
+           05  FILLER                   PIC X(132) VALUE
+               'CARD PROCESSING SYSTEM - CARD REISSUE WORKLIST'.
+
+       01  HEADING-LINE-2.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(14)
+               VALUE 'REISSUE WINDOW'.
+           05  FILLER                   PIC X(02) VALUE ': '.
+           05  HL2-WINDOW-DAYS          PIC ZZZZ9.
+           05  FILLER                   PIC X(06) VALUE ' DAYS '.
+           05  FILLER                   PIC X(06) VALUE 'PAGE: '.
+           05  HL2-PAGE-NUM             PIC ZZZZ9.
+           05  FILLER                   PIC X(90) VALUE SPACES.
+
+       01  HEADING-LINE-3.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(16) VALUE 'CARD NUMBER'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'ACCOUNT ID'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE 'CARD EXP DT'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE 'ACCT REISS DT'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE 'ACTION'.
+           05  FILLER                   PIC X(41) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  DL-CARD-NUM              PIC X(16).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DL-ACCT-ID               PIC 9(11).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DL-CARD-EXP-DATE         PIC X(10).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  DL-ACCT-REISSUE-DATE     PIC X(10).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  DL-ACTION                PIC X(20).
+           05  FILLER                   PIC X(41) VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  SL-LABEL                 PIC X(30).
+           05  SL-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(94) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CARD    THRU 2000-EXIT
+                   UNTIL END-OF-CARD-FILE.
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *  1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CARDFILE-FILE.
+           IF NOT CARD-FILE-STATUS-OK
+               MOVE 'ERROR OPENING CARDFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  ACCTFILE-FILE.
+           IF NOT ACCT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING ACCTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT RPT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING RPTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           ACCEPT REISSUE-WINDOW-PARM FROM SYSIN.
+           IF REISSUE-WINDOW-PARM IS NUMERIC
+              AND REISSUE-WINDOW-PARM NOT = SPACES
+               MOVE REISSUE-WINDOW-PARM TO REISSUE-WINDOW-DAYS
+           ELSE
+               MOVE 30 TO REISSUE-WINDOW-DAYS
+           END-IF.
+
+           ACCEPT TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           COMPUTE TODAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (TODAY-YYYYMMDD).
+
+           PERFORM 1100-OPEN-RESTART-FILE   THRU 1100-EXIT.
+           PERFORM 1200-CHECK-RESTART-POINT THRU 1200-EXIT.
+
+           PERFORM 2100-READ-NEXT-CARD  THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-OPEN-RESTART-FILE - CREATE RESTFILE ON ITS FIRST USE
+      *****************************************************************
+       1100-OPEN-RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-FILE-NOT-FOUND
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF.
+           IF NOT RESTART-FILE-STATUS-OK
+               MOVE 'ERROR OPENING RESTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1200-CHECK-RESTART-POINT - IF A PRIOR RUN CHECKPOINTED, SKIP
+      *  CARDFILE FORWARD TO THE FIRST UNPROCESSED CARD-NUM
+      *****************************************************************
+       1200-CHECK-RESTART-POINT.
+           MOVE RESTART-JOB-ID-LIT TO RESTART-JOB-ID.
+           MOVE 'N'                TO RESTART-FOUND-SW.
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO RESTART-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO RESTART-FOUND-SW
+           END-READ.
+
+           IF RESTART-POINT-FOUND
+               MOVE RESTART-LAST-KEY TO CARD-NUM
+               START CARDFILE-FILE KEY IS > CARD-NUM
+                   INVALID KEY
+                       DISPLAY 'RESTART KEY NOT ON CARDFILE - '
+                               'PROCESSING FROM START: ' CARD-NUM
+               END-START
+               DISPLAY 'RESTARTING CBCRDEXP AFTER CARD-NUM: ' CARD-NUM
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-CARD - EVALUATE ONE CARD FOR THE REISSUE WINDOW
+      *****************************************************************
+       2000-PROCESS-CARD.
+           PERFORM 2200-CALC-EXPIRATION THRU 2200-EXIT.
+           IF DAYS-TO-EXPIRATION <= REISSUE-WINDOW-DAYS
+               ADD 1 TO CARDS-EXPIRING
+               PERFORM 2300-CHECK-ACCOUNT-REISSUE THRU 2300-EXIT
+               PERFORM 2500-WRITE-DETAIL          THRU 2500-EXIT
+           END-IF.
+           PERFORM 2050-CHECKPOINT      THRU 2050-EXIT.
+           PERFORM 2100-READ-NEXT-CARD  THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2050-CHECKPOINT - EVERY CHECKPOINT-INTERVAL RECORDS, COMMIT
+      *  THE LAST CARD-NUM PROCESSED TO RESTFILE
+      *****************************************************************
+       2050-CHECKPOINT.
+           ADD 1 TO RECS-SINCE-CHECKPOINT.
+           IF RECS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               ACCEPT CHKPT-DATE FROM DATE YYYYMMDD
+               ACCEPT CHKPT-TIME FROM TIME
+               MOVE RESTART-JOB-ID-LIT TO RESTART-JOB-ID
+               MOVE CARD-NUM            TO RESTART-LAST-KEY
+               MOVE CARDS-READ          TO RESTART-REC-COUNT
+               STRING CHKPT-DATE DELIMITED BY SIZE
+                      '-'         DELIMITED BY SIZE
+                      CHKPT-TIME  DELIMITED BY SIZE
+                      INTO RESTART-LAST-CHKPT-TS
+               END-STRING
+               REWRITE RESTART-RECORD
+                   INVALID KEY
+                       WRITE RESTART-RECORD
+               END-REWRITE
+               MOVE ZERO TO RECS-SINCE-CHECKPOINT
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-NEXT-CARD - SEQUENTIAL READ OF CARDFILE
+      *****************************************************************
+       2100-READ-NEXT-CARD.
+           READ CARDFILE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-CARD-FILE-SW
+               NOT AT END
+                   ADD 1 TO CARDS-READ
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-CALC-EXPIRATION - DAYS REMAINING UNTIL CARD-EXPIRAION-
+      *  DATE (NEGATIVE VALUES MEAN THE CARD HAS ALREADY EXPIRED)
+      *****************************************************************
+       2200-CALC-EXPIRATION.
+           STRING CARD-EXPIRAION-DATE (1:4)
+                  CARD-EXPIRAION-DATE (6:2)
+                  CARD-EXPIRAION-DATE (9:2)
+                  INTO CARD-EXP-YYYYMMDD.
+           COMPUTE CARD-EXP-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (CARD-EXP-YYYYMMDD).
+           COMPUTE DAYS-TO-EXPIRATION =
+                   CARD-EXP-INTEGER - TODAY-INTEGER.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2300-CHECK-ACCOUNT-REISSUE - HAS PRODUCTION ALREADY BEEN
+      *  SCHEDULED FOR THIS ACCOUNT'S REISSUE DATE?
+      *****************************************************************
+       2300-CHECK-ACCOUNT-REISSUE.
+           MOVE 'N'           TO ACCT-FOUND-SW.
+           MOVE 'N'           TO REISSUE-SCHEDULED-SW.
+           MOVE CARD-ACCT-ID  TO ACCT-ID.
+           READ ACCTFILE-FILE
+               INVALID KEY
+                   MOVE 'N' TO ACCT-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO ACCT-FOUND-SW
+           END-READ.
+
+           IF ACCT-FOUND AND ACCT-REISSUE-DATE NOT = SPACES
+               STRING ACCT-REISSUE-DATE (1:4)
+                      ACCT-REISSUE-DATE (6:2)
+                      ACCT-REISSUE-DATE (9:2)
+                      INTO REISSUE-YYYYMMDD
+               COMPUTE REISSUE-INTEGER =
+                       FUNCTION INTEGER-OF-DATE (REISSUE-YYYYMMDD)
+               IF REISSUE-INTEGER >= TODAY-INTEGER
+                   MOVE 'Y' TO REISSUE-SCHEDULED-SW
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2500-WRITE-DETAIL - WRITE ONE WORKLIST LINE TO THE REPORT
+      *****************************************************************
+       2500-WRITE-DETAIL.
+           IF LINE-COUNT >= MAX-LINES-PER-PAGE
+               PERFORM 2600-WRITE-HEADINGS THRU 2600-EXIT
+           END-IF.
+
+           MOVE CARD-NUM             TO DL-CARD-NUM.
+           MOVE CARD-ACCT-ID         TO DL-ACCT-ID.
+           MOVE CARD-EXPIRAION-DATE  TO DL-CARD-EXP-DATE.
+           IF ACCT-FOUND
+               MOVE ACCT-REISSUE-DATE TO DL-ACCT-REISSUE-DATE
+           ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO DL-ACCT-REISSUE-DATE
+           END-IF.
+
+           IF NOT ACCT-FOUND
+               MOVE 'NO LINKED ACCOUNT' TO DL-ACTION
+           ELSE
+               IF REISSUE-ALREADY-SCHEDULED
+                   MOVE 'REISSUE SCHEDULED' TO DL-ACTION
+               ELSE
+                   MOVE 'REISSUE CARD'      TO DL-ACTION
+                   ADD 1 TO CARDS-NEEDING-REISSUE
+               END-IF
+           END-IF.
+
+           WRITE REPORT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-COUNT.
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2600-WRITE-HEADINGS - START A NEW REPORT PAGE
+      *****************************************************************
+       2600-WRITE-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE REISSUE-WINDOW-DAYS TO HL2-WINDOW-DAYS.
+           MOVE PAGE-COUNT          TO HL2-PAGE-NUM.
+           WRITE REPORT-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE.
+           WRITE REPORT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 1 LINE.
+           WRITE REPORT-LINE FROM HEADING-LINE-3
+               AFTER ADVANCING 2 LINES.
+           MOVE 3 TO LINE-COUNT.
+       2600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-FINALIZE - WRITE SUMMARY TOTALS AND CLOSE FILES
+      *****************************************************************
+       3000-FINALIZE.
+           MOVE SPACES                     TO SUMMARY-LINE.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 2 LINES.
+
+           MOVE 'CARDS READ'                TO SL-LABEL.
+           MOVE CARDS-READ                  TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 'CARDS IN REISSUE WINDOW'   TO SL-LABEL.
+           MOVE CARDS-EXPIRING              TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 'CARDS NEEDING REISSUE'     TO SL-LABEL.
+           MOVE CARDS-NEEDING-REISSUE       TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE RESTART-JOB-ID-LIT TO RESTART-JOB-ID.
+           DELETE RESTART-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+           CLOSE CARDFILE-FILE.
+           CLOSE ACCTFILE-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE RESTART-FILE.
+
+           DISPLAY 'CBCRDEXP - REISSUE WORKLIST COMPLETE'.
+           DISPLAY 'CARDS READ             : ' CARDS-READ.
+           DISPLAY 'CARDS IN WINDOW        : ' CARDS-EXPIRING.
+           DISPLAY 'CARDS NEEDING REISSUE  : ' CARDS-NEEDING-REISSUE.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9999-ABEND-PROGRAM - FATAL I/O ERROR, TERMINATE THE RUN
+      *****************************************************************
+       9999-ABEND-PROGRAM.
+           DISPLAY 'CBCRDEXP - ABENDING: ' ABEND-MESSAGE.
+           DISPLAY 'CARD-FILE-STATUS: ' CARD-FILE-STATUS.
+           DISPLAY 'ACCT-FILE-STATUS: ' ACCT-FILE-STATUS.
+           DISPLAY 'RPT-FILE-STATUS : ' RPT-FILE-STATUS.
+           DISPLAY 'RESTART-FILE-STATUS: ' RESTART-FILE-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
