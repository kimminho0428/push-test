@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBXREFRC.
+       AUTHOR.        AWS.
+       DATE-WRITTEN.  03/04/2024.
+       DATE-COMPILED. 03/04/2024.
+
+      *****************************************************************
+      *  MODIFICATION LOG
+      *  DATE       INIT  DESCRIPTION
+      *  03/04/2024 AWS   INITIAL VERSION - XREFFILE INTEGRITY /
+      *                   RECONCILIATION REPORT.
+      *****************************************************************
+      *  THIS PROGRAM WALKS XREF-FILE FROM TOP TO BOTTOM AND CONFIRMS,
+      *  FOR EVERY CROSS REFERENCE RECORD, THAT:
+      *    - XREF-CARD-NUM HAS A MATCHING RECORD ON CARDFILE
+      *    - XREF-ACCT-ID  HAS A MATCHING RECORD ON ACCTFILE
+      *    - XREF-CUST-ID  HAS A MATCHING RECORD ON CUSTFILE
+      *  ANY XREF ENTRY THAT POINTS TO A MISSING CARD, ACCOUNT, OR
+      *  CUSTOMER RECORD IS LISTED ON THE RECONCILIATION REPORT SO
+      *  DATA CAN BE CORRECTED BEFORE IT CAUSES A TRANSACTION POSTING
+      *  FAILURE.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS XREF-CARD-NUM
+                  FILE STATUS  IS XREF-FILE-STATUS.
+
+           SELECT CARDFILE-FILE ASSIGN TO   CARDFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS CARD-NUM
+                  FILE STATUS  IS CARD-FILE-STATUS.
+
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS ACCT-ID
+                  FILE STATUS  IS ACCT-FILE-STATUS.
+
+           SELECT CUSTFILE-FILE ASSIGN TO   CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS CUST-ID
+                  FILE STATUS  IS CUST-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO   RPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-FILE.
+           COPY XREFREC.
+
+       FD  CARDFILE-FILE.
+           COPY CARDREC.
+
+       FD  ACCTFILE-FILE.
+           COPY ACCTREC.
+
+       FD  CUSTFILE-FILE.
+           COPY CUSTREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       77  XREF-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  XREF-FILE-STATUS-OK          VALUE '00'.
+           88  XREF-FILE-STATUS-EOF         VALUE '10'.
+       77  CARD-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  CARD-FILE-STATUS-OK          VALUE '00'.
+       77  ACCT-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  ACCT-FILE-STATUS-OK          VALUE '00'.
+       77  CUST-FILE-STATUS             PIC X(02) VALUE '00'.
+           88  CUST-FILE-STATUS-OK          VALUE '00'.
+       77  RPT-FILE-STATUS              PIC X(02) VALUE '00'.
+           88  RPT-FILE-STATUS-OK           VALUE '00'.
+
+       77  END-OF-XREF-FILE-SW          PIC X(01) VALUE 'N'.
+           88  END-OF-XREF-FILE             VALUE 'Y'.
+       77  CARD-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  CARD-FOUND                   VALUE 'Y'.
+       77  ACCT-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  ACCT-FOUND                   VALUE 'Y'.
+       77  CUST-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  CUST-FOUND                   VALUE 'Y'.
+
+       77  XREF-RECORDS-READ            PIC 9(09) COMP VALUE ZERO.
+       77  ORPHAN-CARD-COUNT            PIC 9(09) COMP VALUE ZERO.
+       77  ORPHAN-ACCT-COUNT            PIC 9(09) COMP VALUE ZERO.
+       77  ORPHAN-CUST-COUNT            PIC 9(09) COMP VALUE ZERO.
+       77  CLEAN-XREF-COUNT             PIC 9(09) COMP VALUE ZERO.
+
+       77  LINE-COUNT                   PIC 9(03) VALUE 99.
+       77  PAGE-COUNT                   PIC 9(05) VALUE ZERO.
+       77  MAX-LINES-PER-PAGE           PIC 9(03) VALUE 60.
+
+       77  RUN-DATE-YYYYMMDD            PIC 9(08) VALUE ZERO.
+
+       77  ABEND-MESSAGE                PIC X(60) VALUE SPACES.
+
+       01  HEADING-LINE-1.
+           05  FILLER                   PIC X(01) VALUE '1'.
+           05  FILLER                   PIC X(132) VALUE
+               'CARD PROCESSING SYSTEM - XREF RECONCILIATION REPORT'.
+
+       01  HEADING-LINE-2.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(10) VALUE 'RUN DATE: '.
+           05  HL2-RUN-DATE             PIC 9999/99/99.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(06) VALUE 'PAGE: '.
+           05  HL2-PAGE-NUM             PIC ZZZZ9.
+           05  FILLER                   PIC X(96) VALUE SPACES.
+
+       01  HEADING-LINE-3.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(16) VALUE 'CARD NUMBER'.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'ACCOUNT ID'.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  FILLER                   PIC X(09) VALUE 'CUST ID'.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  FILLER                   PIC X(30) VALUE 'EXCEPTION'.
+           05  FILLER                   PIC X(54) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  DL-CARD-NUM              PIC X(16).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  DL-ACCT-ID               PIC 9(11).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  DL-CUST-ID               PIC 9(09).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  DL-EXCEPTION             PIC X(30).
+           05  FILLER                   PIC X(54) VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  SL-LABEL                 PIC X(30).
+           05  SL-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(94) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-XREF    THRU 2000-EXIT
+                   UNTIL END-OF-XREF-FILE.
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *  1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  XREF-FILE.
+           IF NOT XREF-FILE-STATUS-OK
+               MOVE 'ERROR OPENING XREFFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  CARDFILE-FILE.
+           IF NOT CARD-FILE-STATUS-OK
+               MOVE 'ERROR OPENING CARDFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  ACCTFILE-FILE.
+           IF NOT ACCT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING ACCTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  CUSTFILE-FILE.
+           IF NOT CUST-FILE-STATUS-OK
+               MOVE 'ERROR OPENING CUSTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT RPT-FILE-STATUS-OK
+               MOVE 'ERROR OPENING RPTFILE' TO ABEND-MESSAGE
+               PERFORM 9999-ABEND-PROGRAM THRU 9999-EXIT
+           END-IF.
+
+           ACCEPT RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+
+           PERFORM 2100-READ-NEXT-XREF  THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-XREF - VALIDATE ONE CROSS REFERENCE ENTRY
+      *****************************************************************
+       2000-PROCESS-XREF.
+           PERFORM 2200-CHECK-CARD      THRU 2200-EXIT.
+           PERFORM 2300-CHECK-ACCOUNT   THRU 2300-EXIT.
+           PERFORM 2400-CHECK-CUSTOMER  THRU 2400-EXIT.
+
+           IF CARD-FOUND AND ACCT-FOUND AND CUST-FOUND
+               ADD 1 TO CLEAN-XREF-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-XREF  THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-NEXT-XREF - SEQUENTIAL READ OF XREFFILE
+      *****************************************************************
+       2100-READ-NEXT-XREF.
+           READ XREF-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-XREF-FILE-SW
+               NOT AT END
+                   ADD 1 TO XREF-RECORDS-READ
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-CHECK-CARD - CONFIRM XREF-CARD-NUM EXISTS ON CARDFILE
+      *****************************************************************
+       2200-CHECK-CARD.
+           MOVE 'N'           TO CARD-FOUND-SW.
+           MOVE XREF-CARD-NUM TO CARD-NUM.
+           READ CARDFILE-FILE
+               INVALID KEY
+                   MOVE 'N' TO CARD-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO CARD-FOUND-SW
+           END-READ.
+           IF NOT CARD-FOUND
+               ADD 1 TO ORPHAN-CARD-COUNT
+               MOVE 'CARD NOT FOUND ON CARDFILE' TO DL-EXCEPTION
+               PERFORM 2500-WRITE-DETAIL THRU 2500-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2300-CHECK-ACCOUNT - CONFIRM XREF-ACCT-ID EXISTS ON ACCTFILE
+      *****************************************************************
+       2300-CHECK-ACCOUNT.
+           MOVE 'N'          TO ACCT-FOUND-SW.
+           MOVE XREF-ACCT-ID TO ACCT-ID.
+           READ ACCTFILE-FILE
+               INVALID KEY
+                   MOVE 'N' TO ACCT-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO ACCT-FOUND-SW
+           END-READ.
+           IF NOT ACCT-FOUND
+               ADD 1 TO ORPHAN-ACCT-COUNT
+               MOVE 'ACCOUNT NOT FOUND ON ACCTFILE' TO DL-EXCEPTION
+               PERFORM 2500-WRITE-DETAIL THRU 2500-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2400-CHECK-CUSTOMER - CONFIRM XREF-CUST-ID EXISTS ON CUSTFILE
+      *****************************************************************
+       2400-CHECK-CUSTOMER.
+           MOVE 'N'          TO CUST-FOUND-SW.
+           MOVE XREF-CUST-ID TO CUST-ID.
+           READ CUSTFILE-FILE
+               INVALID KEY
+                   MOVE 'N' TO CUST-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO CUST-FOUND-SW
+           END-READ.
+           IF NOT CUST-FOUND
+               ADD 1 TO ORPHAN-CUST-COUNT
+               MOVE 'CUSTOMER NOT FOUND ON CUSTFILE' TO DL-EXCEPTION
+               PERFORM 2500-WRITE-DETAIL THRU 2500-EXIT
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2500-WRITE-DETAIL - WRITE ONE EXCEPTION LINE TO THE REPORT
+      *****************************************************************
+       2500-WRITE-DETAIL.
+           IF LINE-COUNT >= MAX-LINES-PER-PAGE
+               PERFORM 2600-WRITE-HEADINGS THRU 2600-EXIT
+           END-IF.
+           MOVE XREF-CARD-NUM  TO DL-CARD-NUM.
+           MOVE XREF-ACCT-ID   TO DL-ACCT-ID.
+           MOVE XREF-CUST-ID   TO DL-CUST-ID.
+           WRITE REPORT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-COUNT.
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2600-WRITE-HEADINGS - START A NEW REPORT PAGE
+      *****************************************************************
+       2600-WRITE-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE RUN-DATE-YYYYMMDD TO HL2-RUN-DATE.
+           MOVE PAGE-COUNT        TO HL2-PAGE-NUM.
+           WRITE REPORT-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE.
+           WRITE REPORT-LINE FROM HEADING-LINE-2 AFTER ADVANCING 1 LINE.
+           WRITE REPORT-LINE FROM HEADING-LINE-3
+               AFTER ADVANCING 2 LINES.
+           MOVE 3 TO LINE-COUNT.
+       2600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-FINALIZE - WRITE SUMMARY TOTALS AND CLOSE FILES
+      *****************************************************************
+       3000-FINALIZE.
+           MOVE SPACES                     TO SUMMARY-LINE.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 2 LINES.
+
+           MOVE 'XREF RECORDS READ'        TO SL-LABEL.
+           MOVE XREF-RECORDS-READ          TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 'CLEAN XREF RECORDS'       TO SL-LABEL.
+           MOVE CLEAN-XREF-COUNT           TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 'ORPHAN CARD REFERENCES'   TO SL-LABEL.
+           MOVE ORPHAN-CARD-COUNT          TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 'ORPHAN ACCOUNT REFERENCES' TO SL-LABEL.
+           MOVE ORPHAN-ACCT-COUNT          TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE 'ORPHAN CUSTOMER REFERENCES' TO SL-LABEL.
+           MOVE ORPHAN-CUST-COUNT          TO SL-COUNT.
+           WRITE REPORT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+
+           CLOSE XREF-FILE.
+           CLOSE CARDFILE-FILE.
+           CLOSE ACCTFILE-FILE.
+           CLOSE CUSTFILE-FILE.
+           CLOSE REPORT-FILE.
+
+           DISPLAY 'CBXREFRC - RECONCILIATION REPORT COMPLETE'.
+           DISPLAY 'XREF RECORDS READ      : ' XREF-RECORDS-READ.
+           DISPLAY 'ORPHAN CARD REFS       : ' ORPHAN-CARD-COUNT.
+           DISPLAY 'ORPHAN ACCOUNT REFS    : ' ORPHAN-ACCT-COUNT.
+           DISPLAY 'ORPHAN CUSTOMER REFS   : ' ORPHAN-CUST-COUNT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9999-ABEND-PROGRAM - FATAL I/O ERROR, TERMINATE THE RUN
+      *****************************************************************
+       9999-ABEND-PROGRAM.
+           DISPLAY 'CBXREFRC - ABENDING: ' ABEND-MESSAGE.
+           DISPLAY 'XREF-FILE-STATUS: ' XREF-FILE-STATUS.
+           DISPLAY 'CARD-FILE-STATUS: ' CARD-FILE-STATUS.
+           DISPLAY 'ACCT-FILE-STATUS: ' ACCT-FILE-STATUS.
+           DISPLAY 'CUST-FILE-STATUS: ' CUST-FILE-STATUS.
+           DISPLAY 'RPT-FILE-STATUS : ' RPT-FILE-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
