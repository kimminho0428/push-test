@@ -0,0 +1,445 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COUSR00C.
+       AUTHOR.        AWS.
+       DATE-WRITTEN.  04/09/2024.
+       DATE-COMPILED. 04/09/2024.
+
+      *****************************************************************
+      *  MODIFICATION LOG
+      *  DATE       INIT  DESCRIPTION
+      *  04/09/2024 AWS   INITIAL VERSION - ONLINE USER SECURITY
+      *                   MAINTENANCE (LOOKUP/ADD/UPDATE/DEACTIVATE,
+      *                   PLUS A ONE-AT-A-TIME FORWARD BROWSE).
+      *  07/02/2024 AWS   NOW USES THE STANDARD CARDDEMO-COMMAREA (WAS
+      *                   A LOCAL, ONE-OFF COMMAREA LAYOUT) AND CHECKS
+      *                   CDEMO-FROM-PROGRAM TO TELL A TRUE FIRST
+      *                   ENTRY FROM SIGN-ON APART FROM A PSEUDO-
+      *                   CONVERSATIONAL CONTINUATION OF ITS OWN
+      *                   SCREEN - ON A TRUE FIRST ENTRY THE SCREEN
+      *                   IS SENT, NOT RECEIVED FROM.  ALSO CHECKS
+      *                   THE RECEIVE MAP RESPONSE FOR MAPFAIL BEFORE
+      *                   TRUSTING RECEIVED FIELDS, AND DROPS THE
+      *                   WS- PREFIX ON WORKING-STORAGE NAMES TO
+      *                   MATCH THE REST OF THE SYSTEM.
+      *  07/03/2024 AWS   ADDED COPY DFHAID - DFHCLEAR, DFHENTER, AND
+      *                   THE DFHPFN AID VALUES TESTED AGAINST EIBAID
+      *                   WERE REFERENCED BUT NEVER DEFINED.
+      *  07/04/2024 AWS   4200-UPDATE-USER AND 4300-DEACTIVATE-USER NOW
+      *                   CHECK RESP-CD ON THEIR REWRITE BEFORE
+      *                   REPORTING SUCCESS, MATCHING THE CONVENTION
+      *                   ALREADY FOLLOWED BY EVERY OTHER CICS CALL IN
+      *                   THIS PROGRAM.  4100-ADD-USER AND 4200-UPDATE-
+      *                   USER NOW GUARD THE MOVE OF UTYPEI INTO SEC-
+      *                   USR-TYPE THE SAME WAY STATI IS ALREADY
+      *                   GUARDED, SO A BAD TYPE CODE CANNOT LEAVE
+      *                   SEC-USR-TYPE SET TO SOMETHING NEITHER
+      *                   SEC-USR-TYPE-ADMIN NOR SEC-USR-TYPE-USER.
+      *****************************************************************
+      *  TRANSACTION CU00, MAPSET COUSR00, MAP COUSR0A.
+      *
+      *  MAINTAINS USRSEC-FILE (SEC-USER-DATA) BY SEC-USR-ID.  A USER
+      *  ID IS KEYED IN AND ENTER LOOKS IT UP; PF5 ADDS THE KEYED
+      *  RECORD AS A NEW USER; PF6 REWRITES THE CURRENTLY DISPLAYED
+      *  USER WITH WHATEVER IS ON THE SCREEN; PF7 DEACTIVATES THE
+      *  CURRENTLY DISPLAYED USER (SETS SEC-USR-STATUS TO 'I') RATHER
+      *  THAN DELETING THE RECORD; PF8 BROWSES FORWARD TO THE NEXT
+      *  USER ID ON THE FILE SO THE FULL FILE CAN BE PAGED THROUGH
+      *  ONE ENTRY AT A TIME.  THIS IS A SINGLE-RECORD BROWSE, NOT A
+      *  MULTI-ROW LIST/SELECTION SCREEN.
+      *
+      *  THIS TRANSACTION IS REACHED BY XCTL FROM THE SIGN-ON
+      *  TRANSACTION, WHICH POPULATES THE STANDARD CARDDEMO-COMMAREA
+      *  WITH THE OPERATOR'S OWN USER ID AND SEC-USR-TYPE.  ONLY AN
+      *  OPERATOR WHOSE OWN SEC-USR-TYPE IS 'A' (ADMIN) MAY USE THIS
+      *  TRANSACTION TO MAINTAIN OTHER USERS' RECORDS.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  RESP-CD                      PIC S9(08) COMP VALUE ZERO.
+
+       01  MAP-FAILURE-SW               PIC X(01) VALUE 'N'.
+           88  MAP-FAILURE                  VALUE 'Y'.
+
+       01  SCREEN-MESSAGE                PIC X(78) VALUE SPACES.
+
+       01  REQUESTED-USR-ID             PIC X(08) VALUE SPACES.
+
+           COPY USRSEC.
+
+           COPY COUSR0A.
+
+           COPY DFHAID.
+
+       LINKAGE SECTION.
+           COPY CARDDEMO-COMMAREA REPLACING CARDDEMO-COMMAREA
+                                        BY   DFHCOMMAREA.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-NO-COMMAREA THRU 1000-EXIT
+           ELSE
+               PERFORM 2000-VERIFY-ADMIN THRU 2000-EXIT
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      *  1000-NO-COMMAREA - TRANSACTION WAS STARTED WITHOUT BEING
+      *  XCTL'D FROM SIGN-ON, SO THERE IS NO OPERATOR IDENTITY TO
+      *  AUTHORIZE.  REJECT THE REQUEST.
+      *****************************************************************
+       1000-NO-COMMAREA.
+           MOVE 'PLEASE SIGN ON BEFORE USING USER MAINTENANCE'
+               TO SCREEN-MESSAGE.
+           PERFORM 8100-SEND-INITIAL-MAP THRU 8100-EXIT.
+           EXEC CICS
+               RETURN
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-VERIFY-ADMIN - ONLY ADMIN-TYPE OPERATORS MAY MAINTAIN
+      *  OTHER USERS' SECURITY RECORDS.  ONCE AUTHORIZED, TELL A TRUE
+      *  FIRST ENTRY FROM SIGN-ON (CDEMO-FROM-PROGRAM NOT YET OURS)
+      *  APART FROM A PSEUDO-CONVERSATIONAL CONTINUATION OF OUR OWN
+      *  SCREEN, SINCE THE FIRST-ENTRY CASE MUST SEND THE SCREEN,
+      *  NOT RECEIVE FROM IT.
+      *****************************************************************
+       2000-VERIFY-ADMIN.
+           IF CDEMO-USR-TYPE NOT = 'A'
+               MOVE 'NOT AUTHORIZED - ADMIN USERS ONLY'
+                   TO SCREEN-MESSAGE
+               PERFORM 8100-SEND-INITIAL-MAP THRU 8100-EXIT
+               EXEC CICS
+                   RETURN
+               END-EXEC
+           ELSE
+               IF CDEMO-FROM-PROGRAM = 'COUSR00C'
+                   PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+               ELSE
+                   PERFORM 2500-FIRST-ENTRY THRU 2500-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2500-FIRST-ENTRY - TRUE FIRST INVOCATION, JUST XCTL'D FROM
+      *  SIGN-ON.  NOTHING HAS BEEN SENT TO THE TERMINAL YET, SO SEND
+      *  THE SCREEN INSTEAD OF RECEIVING FROM IT, AND MARK THE
+      *  COMMAREA AS OURS SO THE NEXT PSEUDO-CONVERSATIONAL ENTRY IS
+      *  RECOGNIZED AS A CONTINUATION.
+      *****************************************************************
+       2500-FIRST-ENTRY.
+           MOVE SPACES TO SCREEN-MESSAGE.
+           PERFORM 8100-SEND-INITIAL-MAP THRU 8100-EXIT.
+           MOVE 'COUSR00C' TO CDEMO-FROM-PROGRAM.
+           EXEC CICS
+               RETURN TRANSID('CU00')
+                      COMMAREA(DFHCOMMAREA)
+                      LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-PROCESS-REQUEST - RECEIVE THE MAP AND DISPATCH ON THE
+      *  ATTENTION KEY THAT WAS PRESSED
+      *****************************************************************
+       3000-PROCESS-REQUEST.
+           IF EIBAID = DFHCLEAR
+               MOVE SPACES TO SCREEN-MESSAGE
+               PERFORM 8100-SEND-INITIAL-MAP THRU 8100-EXIT
+               EXEC CICS
+                   RETURN TRANSID('CU00')
+                          COMMAREA(DFHCOMMAREA)
+                          LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+           EXEC CICS
+               RECEIVE MAP('COUSR0A')
+                       MAPSET('COUSR00')
+                       INTO(COUSR0AI)
+                       RESP(RESP-CD)
+           END-EXEC.
+
+           MOVE 'N' TO MAP-FAILURE-SW.
+           IF RESP-CD = DFHRESP(MAPFAIL)
+               MOVE 'Y'    TO MAP-FAILURE-SW
+               MOVE SPACES TO COUSR0AI
+           END-IF.
+
+           MOVE USRIDI TO REQUESTED-USR-ID.
+
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   PERFORM 7000-EXIT-TRANSACTION THRU 7000-EXIT
+               WHEN DFHENTER
+                   PERFORM 4000-LOOKUP-USER      THRU 4000-EXIT
+               WHEN DFHPF5
+                   PERFORM 4100-ADD-USER         THRU 4100-EXIT
+               WHEN DFHPF6
+                   PERFORM 4200-UPDATE-USER      THRU 4200-EXIT
+               WHEN DFHPF7
+                   PERFORM 4300-DEACTIVATE-USER  THRU 4300-EXIT
+               WHEN DFHPF8
+                   PERFORM 4400-BROWSE-NEXT-USER THRU 4400-EXIT
+               WHEN OTHER
+                   MOVE 'INVALID KEY PRESSED' TO SCREEN-MESSAGE
+                   PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT
+           END-EVALUATE.
+
+           EXEC CICS
+               RETURN TRANSID('CU00')
+                      COMMAREA(DFHCOMMAREA)
+                      LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4000-LOOKUP-USER - ENTER KEY: DISPLAY THE KEYED USER
+      *****************************************************************
+       4000-LOOKUP-USER.
+           IF REQUESTED-USR-ID = SPACES
+               MOVE 'ENTER A USER ID TO LOOK UP' TO SCREEN-MESSAGE
+           ELSE
+               MOVE REQUESTED-USR-ID TO SEC-USR-ID
+               EXEC CICS
+                   READ DATASET('USRSEC')
+                        INTO(SEC-USER-DATA)
+                        RIDFLD(SEC-USR-ID)
+                        RESP(RESP-CD)
+               END-EXEC
+               IF RESP-CD = DFHRESP(NORMAL)
+                   MOVE SEC-USR-ID  TO REQUESTED-USR-ID
+                   PERFORM 8200-MOVE-RECORD-TO-MAP THRU 8200-EXIT
+                   MOVE 'USER FOUND' TO SCREEN-MESSAGE
+               ELSE
+                   MOVE 'USER ID NOT FOUND' TO SCREEN-MESSAGE
+               END-IF
+           END-IF.
+           PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4100-ADD-USER - PF5: ADD A NEW USER SECURITY RECORD
+      *****************************************************************
+       4100-ADD-USER.
+           IF REQUESTED-USR-ID = SPACES
+               MOVE 'ENTER A USER ID TO ADD' TO SCREEN-MESSAGE
+           ELSE
+               MOVE SPACES        TO SEC-USER-DATA
+               MOVE REQUESTED-USR-ID TO SEC-USR-ID
+               MOVE FNAMEI        TO SEC-USR-FNAME
+               MOVE LNAMEI        TO SEC-USR-LNAME
+               MOVE PWDI          TO SEC-USR-PWD
+               IF UTYPEI = 'A' OR UTYPEI = 'U'
+                   MOVE UTYPEI    TO SEC-USR-TYPE
+               END-IF
+               MOVE 'A'           TO SEC-USR-STATUS
+               EXEC CICS
+                   WRITE DATASET('USRSEC')
+                         FROM(SEC-USER-DATA)
+                         RIDFLD(SEC-USR-ID)
+                         RESP(RESP-CD)
+               END-EXEC
+               IF RESP-CD = DFHRESP(NORMAL)
+                   MOVE SEC-USR-ID TO REQUESTED-USR-ID
+                   MOVE 'USER ADDED' TO SCREEN-MESSAGE
+               ELSE
+                   MOVE 'USER ID ALREADY EXISTS' TO SCREEN-MESSAGE
+               END-IF
+           END-IF.
+           PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT.
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4200-UPDATE-USER - PF6: REWRITE THE KEYED USER WITH THE
+      *  FIELDS CURRENTLY ON THE SCREEN
+      *****************************************************************
+       4200-UPDATE-USER.
+           IF REQUESTED-USR-ID = SPACES
+               MOVE 'ENTER A USER ID TO UPDATE' TO SCREEN-MESSAGE
+           ELSE
+               MOVE REQUESTED-USR-ID TO SEC-USR-ID
+               EXEC CICS
+                   READ DATASET('USRSEC')
+                        INTO(SEC-USER-DATA)
+                        RIDFLD(SEC-USR-ID)
+                        UPDATE
+                        RESP(RESP-CD)
+               END-EXEC
+               IF RESP-CD = DFHRESP(NORMAL)
+                   MOVE FNAMEI TO SEC-USR-FNAME
+                   MOVE LNAMEI TO SEC-USR-LNAME
+                   MOVE PWDI   TO SEC-USR-PWD
+                   IF UTYPEI = 'A' OR UTYPEI = 'U'
+                       MOVE UTYPEI TO SEC-USR-TYPE
+                   END-IF
+                   IF STATI = 'A' OR STATI = 'I'
+                       MOVE STATI TO SEC-USR-STATUS
+                   END-IF
+                   EXEC CICS
+                       REWRITE DATASET('USRSEC')
+                               FROM(SEC-USER-DATA)
+                               RESP(RESP-CD)
+                   END-EXEC
+                   IF RESP-CD = DFHRESP(NORMAL)
+                       MOVE 'USER UPDATED' TO SCREEN-MESSAGE
+                   ELSE
+                       MOVE 'USER UPDATE FAILED' TO SCREEN-MESSAGE
+                   END-IF
+               ELSE
+                   MOVE 'USER ID NOT FOUND' TO SCREEN-MESSAGE
+               END-IF
+           END-IF.
+           PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT.
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4300-DEACTIVATE-USER - PF7: SOFT-DELETE (SEC-USR-STATUS='I')
+      *****************************************************************
+       4300-DEACTIVATE-USER.
+           IF REQUESTED-USR-ID = SPACES
+               MOVE 'ENTER A USER ID TO DEACTIVATE' TO SCREEN-MESSAGE
+           ELSE
+               MOVE REQUESTED-USR-ID TO SEC-USR-ID
+               EXEC CICS
+                   READ DATASET('USRSEC')
+                        INTO(SEC-USER-DATA)
+                        RIDFLD(SEC-USR-ID)
+                        UPDATE
+                        RESP(RESP-CD)
+               END-EXEC
+               IF RESP-CD = DFHRESP(NORMAL)
+                   MOVE 'I' TO SEC-USR-STATUS
+                   EXEC CICS
+                       REWRITE DATASET('USRSEC')
+                               FROM(SEC-USER-DATA)
+                               RESP(RESP-CD)
+                   END-EXEC
+                   PERFORM 8200-MOVE-RECORD-TO-MAP THRU 8200-EXIT
+                   IF RESP-CD = DFHRESP(NORMAL)
+                       MOVE 'USER DEACTIVATED' TO SCREEN-MESSAGE
+                   ELSE
+                       MOVE 'USER DEACTIVATE FAILED' TO SCREEN-MESSAGE
+                   END-IF
+               ELSE
+                   MOVE 'USER ID NOT FOUND' TO SCREEN-MESSAGE
+               END-IF
+           END-IF.
+           PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT.
+       4300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4400-BROWSE-NEXT-USER - PF8: PAGE FORWARD ONE USER AT A TIME
+      *****************************************************************
+       4400-BROWSE-NEXT-USER.
+           MOVE REQUESTED-USR-ID TO SEC-USR-ID.
+
+           EXEC CICS
+               STARTBR DATASET('USRSEC')
+                       RIDFLD(SEC-USR-ID)
+                       RESP(RESP-CD)
+           END-EXEC.
+
+           IF RESP-CD = DFHRESP(NORMAL)
+               EXEC CICS
+                   READNEXT DATASET('USRSEC')
+                            INTO(SEC-USER-DATA)
+                            RIDFLD(SEC-USR-ID)
+                            RESP(RESP-CD)
+               END-EXEC
+               IF RESP-CD = DFHRESP(NORMAL) AND
+                  SEC-USR-ID NOT = REQUESTED-USR-ID
+                   EXEC CICS
+                       READNEXT DATASET('USRSEC')
+                                INTO(SEC-USER-DATA)
+                                RIDFLD(SEC-USR-ID)
+                                RESP(RESP-CD)
+                   END-EXEC
+               END-IF
+               EXEC CICS
+                   ENDBR DATASET('USRSEC')
+               END-EXEC
+               IF RESP-CD = DFHRESP(NORMAL)
+                   MOVE SEC-USR-ID TO REQUESTED-USR-ID
+                   PERFORM 8200-MOVE-RECORD-TO-MAP THRU 8200-EXIT
+                   MOVE 'NEXT USER DISPLAYED' TO SCREEN-MESSAGE
+               ELSE
+                   MOVE 'NO MORE USERS ON FILE' TO SCREEN-MESSAGE
+               END-IF
+           ELSE
+               MOVE 'NO MORE USERS ON FILE' TO SCREEN-MESSAGE
+           END-IF.
+           PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT.
+       4400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  7000-EXIT-TRANSACTION - PF3: LEAVE USER MAINTENANCE
+      *****************************************************************
+       7000-EXIT-TRANSACTION.
+           EXEC CICS
+               RETURN
+           END-EXEC.
+       7000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-SEND-DATA-MAP - RE-DISPLAY THE MAP WITH CURRENT DATA
+      *****************************************************************
+       8000-SEND-DATA-MAP.
+           MOVE SCREEN-MESSAGE TO ERRMSGO.
+           EXEC CICS
+               SEND MAP('COUSR0A')
+                    MAPSET('COUSR00')
+                    FROM(COUSR0AO)
+                    DATAONLY
+           END-EXEC.
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8100-SEND-INITIAL-MAP - FIRST DISPLAY OF THE SCREEN, ERASING
+      *  WHATEVER WAS THERE BEFORE
+      *****************************************************************
+       8100-SEND-INITIAL-MAP.
+           MOVE SPACES     TO COUSR0AO.
+           MOVE SCREEN-MESSAGE TO ERRMSGO.
+           EXEC CICS
+               SEND MAP('COUSR0A')
+                    MAPSET('COUSR00')
+                    FROM(COUSR0AO)
+                    ERASE
+           END-EXEC.
+       8100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8200-MOVE-RECORD-TO-MAP - COPY THE CURRENT SEC-USER-DATA
+      *  RECORD INTO THE OUTPUT MAP FIELDS
+      *****************************************************************
+       8200-MOVE-RECORD-TO-MAP.
+           MOVE SEC-USR-ID     TO USRIDO.
+           MOVE SEC-USR-FNAME  TO FNAMEO.
+           MOVE SEC-USR-LNAME  TO LNAMEO.
+           MOVE SEC-USR-PWD    TO PWDO.
+           MOVE SEC-USR-TYPE   TO UTYPEO.
+           MOVE SEC-USR-STATUS TO STATO.
+       8200-EXIT.
+           EXIT.
