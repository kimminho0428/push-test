@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COCRDUPC.
+       AUTHOR.        AWS.
+       DATE-WRITTEN.  06/18/2024.
+       DATE-COMPILED. 06/18/2024.
+
+      *****************************************************************
+      *  MODIFICATION LOG
+      *  DATE       INIT  DESCRIPTION
+      *  06/18/2024 AWS   INITIAL VERSION - ONLINE CARD INQUIRY/UPDATE.
+      *  07/02/2024 AWS   NOW USES THE STANDARD CARDDEMO-COMMAREA (WAS
+      *                   A LOCAL, ONE-OFF COMMAREA LAYOUT) AND CHECKS
+      *                   CDEMO-FROM-PROGRAM TO TELL A TRUE FIRST
+      *                   ENTRY FROM SIGN-ON APART FROM A PSEUDO-
+      *                   CONVERSATIONAL CONTINUATION OF ITS OWN
+      *                   SCREEN - ON A TRUE FIRST ENTRY THE SCREEN
+      *                   IS SENT, NOT RECEIVED FROM.  ALSO CHECKS
+      *                   THE RECEIVE MAP RESPONSE FOR MAPFAIL BEFORE
+      *                   TRUSTING RECEIVED FIELDS, AND DROPS THE
+      *                   WS- PREFIX ON WORKING-STORAGE NAMES TO
+      *                   MATCH THE REST OF THE SYSTEM.
+      *  07/03/2024 AWS   ADDED COPY DFHAID - DFHCLEAR, DFHENTER, AND
+      *                   THE DFHPFN AID VALUES TESTED AGAINST EIBAID
+      *                   WERE REFERENCED BUT NEVER DEFINED.
+      *  07/04/2024 AWS   4100-UPDATE-CARD NOW CHECKS RESP-CD ON ITS
+      *                   REWRITE BEFORE REPORTING SUCCESS, MATCHING
+      *                   THE CONVENTION ALREADY FOLLOWED BY ITS OWN
+      *                   READ AND BY 4050-VERIFY-XREF.
+      *****************************************************************
+      *  TRANSACTION CCUP, MAPSET CCRDUP0, MAP CCRDUPA.
+      *
+      *  KEYED BY CARD-NUM, THIS TRANSACTION READS CARDFILE AND CROSS-
+      *  CHECKS THE CARD'S LINKED ACCOUNT AGAINST XREFFILE BEFORE
+      *  DISPLAYING IT.  ENTER LOOKS UP THE KEYED CARD; PF5 REWRITES
+      *  THE CURRENTLY DISPLAYED CARD'S EMBOSSED NAME, EXPIRATION DATE,
+      *  AND ACTIVE STATUS WITH WHATEVER IS ON THE SCREEN.
+      *
+      *  THIS TRANSACTION IS REACHED BY XCTL FROM THE SIGN-ON
+      *  TRANSACTION, WHICH POPULATES THE STANDARD CARDDEMO-COMMAREA
+      *  WITH THE OPERATOR'S OWN USER ID.  ANY SIGNED-ON OPERATOR MAY
+      *  INQUIRE ON OR UPDATE A CARD; A COMMAREA IS REQUIRED ONLY AS
+      *  PROOF OF SIGN-ON.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  RESP-CD                      PIC S9(08) COMP VALUE ZERO.
+
+       01  XREF-RESP-CD                 PIC S9(08) COMP VALUE ZERO.
+
+       01  MAP-FAILURE-SW               PIC X(01) VALUE 'N'.
+           88  MAP-FAILURE                  VALUE 'Y'.
+
+       01  SCREEN-MESSAGE                PIC X(78) VALUE SPACES.
+
+       01  REQUESTED-CARD-NUM           PIC X(16) VALUE SPACES.
+
+           COPY CARDREC.
+
+           COPY XREFREC.
+
+           COPY CCRDUPA.
+
+           COPY DFHAID.
+
+       LINKAGE SECTION.
+           COPY CARDDEMO-COMMAREA REPLACING CARDDEMO-COMMAREA
+                                        BY   DFHCOMMAREA.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-NO-COMMAREA THRU 1000-EXIT
+           ELSE
+               IF CDEMO-FROM-PROGRAM = 'COCRDUPC'
+                   PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+               ELSE
+                   PERFORM 2500-FIRST-ENTRY THRU 2500-EXIT
+               END-IF
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      *  1000-NO-COMMAREA - TRANSACTION WAS STARTED WITHOUT BEING
+      *  XCTL'D FROM SIGN-ON, SO THERE IS NO OPERATOR IDENTITY ON
+      *  RECORD.  REJECT THE REQUEST.
+      *****************************************************************
+       1000-NO-COMMAREA.
+           MOVE 'PLEASE SIGN ON BEFORE USING CARD MAINTENANCE'
+               TO SCREEN-MESSAGE.
+           PERFORM 8100-SEND-INITIAL-MAP THRU 8100-EXIT.
+           EXEC CICS
+               RETURN
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2500-FIRST-ENTRY - TRUE FIRST INVOCATION, JUST XCTL'D FROM
+      *  SIGN-ON.  NOTHING HAS BEEN SENT TO THE TERMINAL YET, SO SEND
+      *  THE SCREEN INSTEAD OF RECEIVING FROM IT, AND MARK THE
+      *  COMMAREA AS OURS SO THE NEXT PSEUDO-CONVERSATIONAL ENTRY IS
+      *  RECOGNIZED AS A CONTINUATION.
+      *****************************************************************
+       2500-FIRST-ENTRY.
+           MOVE SPACES TO SCREEN-MESSAGE.
+           PERFORM 8100-SEND-INITIAL-MAP THRU 8100-EXIT.
+           MOVE 'COCRDUPC' TO CDEMO-FROM-PROGRAM.
+           EXEC CICS
+               RETURN TRANSID('CCUP')
+                      COMMAREA(DFHCOMMAREA)
+                      LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-PROCESS-REQUEST - RECEIVE THE MAP AND DISPATCH ON THE
+      *  ATTENTION KEY THAT WAS PRESSED
+      *****************************************************************
+       3000-PROCESS-REQUEST.
+           IF EIBAID = DFHCLEAR
+               MOVE SPACES TO SCREEN-MESSAGE
+               PERFORM 8100-SEND-INITIAL-MAP THRU 8100-EXIT
+               EXEC CICS
+                   RETURN TRANSID('CCUP')
+                          COMMAREA(DFHCOMMAREA)
+                          LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+           EXEC CICS
+               RECEIVE MAP('CCRDUPA')
+                       MAPSET('CCRDUP0')
+                       INTO(CCRDUPAI)
+                       RESP(RESP-CD)
+           END-EXEC.
+
+           MOVE 'N' TO MAP-FAILURE-SW.
+           IF RESP-CD = DFHRESP(MAPFAIL)
+               MOVE 'Y'    TO MAP-FAILURE-SW
+               MOVE SPACES TO CCRDUPAI
+           END-IF.
+
+           MOVE CRDNUMI TO REQUESTED-CARD-NUM.
+
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   PERFORM 7000-EXIT-TRANSACTION THRU 7000-EXIT
+               WHEN DFHENTER
+                   PERFORM 4000-LOOKUP-CARD      THRU 4000-EXIT
+               WHEN DFHPF5
+                   PERFORM 4100-UPDATE-CARD      THRU 4100-EXIT
+               WHEN OTHER
+                   MOVE 'INVALID KEY PRESSED' TO SCREEN-MESSAGE
+                   PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT
+           END-EVALUATE.
+
+           EXEC CICS
+               RETURN TRANSID('CCUP')
+                      COMMAREA(DFHCOMMAREA)
+                      LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4000-LOOKUP-CARD - ENTER KEY: DISPLAY THE KEYED CARD AFTER
+      *  CONFIRMING ITS LINKED ACCOUNT ON XREFFILE
+      *****************************************************************
+       4000-LOOKUP-CARD.
+           IF REQUESTED-CARD-NUM = SPACES
+               MOVE 'ENTER A CARD NUMBER TO LOOK UP' TO SCREEN-MESSAGE
+           ELSE
+               MOVE REQUESTED-CARD-NUM TO CARD-NUM
+               EXEC CICS
+                   READ DATASET('CARDFILE')
+                        INTO(CARD-RECORD)
+                        RIDFLD(CARD-NUM)
+                        RESP(RESP-CD)
+               END-EXEC
+               IF RESP-CD = DFHRESP(NORMAL)
+                   PERFORM 4050-VERIFY-XREF THRU 4050-EXIT
+               ELSE
+                   MOVE 'CARD NUMBER NOT FOUND' TO SCREEN-MESSAGE
+               END-IF
+           END-IF.
+           PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4050-VERIFY-XREF - CONFIRM CARD-ACCT-ID AGREES WITH THE
+      *  ACCOUNT XREFFILE HAS ON RECORD FOR THIS CARD
+      *****************************************************************
+       4050-VERIFY-XREF.
+           MOVE CARD-NUM TO XREF-CARD-NUM.
+           EXEC CICS
+               READ DATASET('XREFFILE')
+                    INTO(CARD-XREF-RECORD)
+                    RIDFLD(XREF-CARD-NUM)
+                    RESP(XREF-RESP-CD)
+           END-EXEC.
+           IF XREF-RESP-CD = DFHRESP(NORMAL)
+              AND XREF-ACCT-ID = CARD-ACCT-ID
+               PERFORM 8200-MOVE-RECORD-TO-MAP THRU 8200-EXIT
+               MOVE 'CARD FOUND' TO SCREEN-MESSAGE
+           ELSE
+               MOVE 'CARD/ACCOUNT CROSS-REFERENCE MISMATCH'
+                   TO SCREEN-MESSAGE
+           END-IF.
+       4050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4100-UPDATE-CARD - PF5: REWRITE THE KEYED CARD WITH THE
+      *  EMBOSSED NAME, EXPIRATION DATE, AND ACTIVE STATUS CURRENTLY
+      *  ON THE SCREEN
+      *****************************************************************
+       4100-UPDATE-CARD.
+           IF REQUESTED-CARD-NUM = SPACES
+               MOVE 'ENTER A CARD NUMBER TO UPDATE' TO SCREEN-MESSAGE
+           ELSE
+               MOVE REQUESTED-CARD-NUM TO CARD-NUM
+               EXEC CICS
+                   READ DATASET('CARDFILE')
+                        INTO(CARD-RECORD)
+                        RIDFLD(CARD-NUM)
+                        UPDATE
+                        RESP(RESP-CD)
+               END-EXEC
+               IF RESP-CD = DFHRESP(NORMAL)
+                   MOVE EMBNAMI TO CARD-EMBOSSED-NAME
+                   MOVE EXPDTI  TO CARD-EXPIRAION-DATE
+                   IF ACTSTI = 'Y' OR ACTSTI = 'N'
+                       MOVE ACTSTI TO CARD-ACTIVE-STATUS
+                   END-IF
+                   EXEC CICS
+                       REWRITE DATASET('CARDFILE')
+                               FROM(CARD-RECORD)
+                               RESP(RESP-CD)
+                   END-EXEC
+                   IF RESP-CD = DFHRESP(NORMAL)
+                       MOVE 'CARD UPDATED' TO SCREEN-MESSAGE
+                   ELSE
+                       MOVE 'CARD UPDATE FAILED' TO SCREEN-MESSAGE
+                   END-IF
+               ELSE
+                   MOVE 'CARD NUMBER NOT FOUND' TO SCREEN-MESSAGE
+               END-IF
+           END-IF.
+           PERFORM 8000-SEND-DATA-MAP THRU 8000-EXIT.
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  7000-EXIT-TRANSACTION - PF3: LEAVE CARD MAINTENANCE
+      *****************************************************************
+       7000-EXIT-TRANSACTION.
+           EXEC CICS
+               RETURN
+           END-EXEC.
+       7000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-SEND-DATA-MAP - RE-DISPLAY THE MAP WITH CURRENT DATA
+      *****************************************************************
+       8000-SEND-DATA-MAP.
+           MOVE SCREEN-MESSAGE TO ERRMSGO.
+           EXEC CICS
+               SEND MAP('CCRDUPA')
+                    MAPSET('CCRDUP0')
+                    FROM(CCRDUPAO)
+                    DATAONLY
+           END-EXEC.
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8100-SEND-INITIAL-MAP - FIRST DISPLAY OF THE SCREEN, ERASING
+      *  WHATEVER WAS THERE BEFORE
+      *****************************************************************
+       8100-SEND-INITIAL-MAP.
+           MOVE SPACES     TO CCRDUPAO.
+           MOVE SCREEN-MESSAGE TO ERRMSGO.
+           EXEC CICS
+               SEND MAP('CCRDUPA')
+                    MAPSET('CCRDUP0')
+                    FROM(CCRDUPAO)
+                    ERASE
+           END-EXEC.
+       8100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8200-MOVE-RECORD-TO-MAP - COPY THE CURRENT CARD-RECORD AND
+      *  ITS LINKED ACCOUNT ID INTO THE OUTPUT MAP FIELDS
+      *****************************************************************
+       8200-MOVE-RECORD-TO-MAP.
+           MOVE CARD-NUM             TO CRDNUMO.
+           MOVE CARD-ACCT-ID         TO ACCTIDO.
+           MOVE CARD-EMBOSSED-NAME   TO EMBNAMO.
+           MOVE CARD-EXPIRAION-DATE  TO EXPDTO.
+           MOVE CARD-ACTIVE-STATUS   TO ACTSTO.
+       8200-EXIT.
+           EXIT.
